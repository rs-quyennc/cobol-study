@@ -0,0 +1,17 @@
+      *> USERDATA.cpy
+      *> Layout of one USER-MASTER record, shared by LOG-USER-DATA
+      *> and the copybook is named for the field it used to carry
+      *> only as hardcoded MOVEs - it is now also the FD record for
+      *> USER-MASTER itself, so the file layout and the working copy
+      *> LOG-USER-DATA logs from always agree.
+           05  USER-ID           PIC 9(05).
+           05  FILLER            PIC X(01).
+           05  USER-NAME         PIC X(20).
+           05  USER-ROLE         PIC X(10).
+           05  USER-BALANCE      PIC S9(07)V99.
+      *> Stamped by LOG-USER-DATA when a record is written to
+      *> TRANSACTION-LOG so each run's entries can be told apart;
+      *> left blank on USER-MASTER itself.
+           05  USER-LOG-DATE     PIC 9(08).
+           05  USER-LOG-TIME     PIC 9(06).
+           05  FILLER            PIC X(21).
