@@ -1,27 +1,191 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOG-USER-DATA.
+       AUTHOR. QUYENNC
+
+      *> Reads every record on USER-MASTER and logs it to the
+      *> console, one line per field, the way the old hardcoded
+      *> single-record version used to - except now it reflects
+      *> whatever is actually on the file instead of one baked-in
+      *> sample user.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO USER-MASTER-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-USER-MASTER.
+      *> TRANSACTION-LOG accumulates one stamped row per user logged,
+      *> run after run, so there is a permanent record of every time
+      *> LOG-USER-DATA ran - not just whatever is currently on the
+      *> console. OPEN-PARA opens it EXTEND so existing history is
+      *> kept; if it does not exist yet, it falls back to OUTPUT.
+           SELECT TRANSACTION-LOG ASSIGN TO TRANSACTION-LOG-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-TRANSACTION-LOG.
+      *> EXCEPTION-REPORT lists every user record that failed a
+      *> balance or role sanity check, with a reason code, so the
+      *> condition can be chased down without combing the console
+      *> log for it.
+           SELECT EXCEPTION-REPORT ASSIGN TO EXCEPTION-REPORT-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-EXCEPTION-REPORT.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       01  USER-MASTER-REC.
+           COPY "USERDATA.cpy".
+       FD  TRANSACTION-LOG.
+       01  TRANSACTION-LOG-REC.
+           COPY "USERDATA.cpy".
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-REC.
+           05  EX-USER-ID        PIC 9(05).
+           05  FILLER            PIC X(01).
+           05  EX-USER-NAME      PIC X(20).
+           05  FILLER            PIC X(01).
+           05  EX-REASON-CODE    PIC X(19).
+           05  FILLER            PIC X(34).
+
        WORKING-STORAGE SECTION.
-       
+       01  FS-USER-MASTER       PIC X(02)   VALUE SPACES.
+           88  FS-USER-MASTER-OK          VALUE '00'.
+           88  FS-USER-MASTER-EOF         VALUE '10'.
+       01  FS-TRANSACTION-LOG   PIC X(02)   VALUE SPACES.
+           88  FS-TRANSACTION-LOG-OK       VALUE '00'.
+           88  FS-TRANSACTION-LOG-NEW      VALUE '05' '35'.
+       01  FS-EXCEPTION-REPORT  PIC X(02)   VALUE SPACES.
+           88  FS-EXCEPTION-REPORT-OK      VALUE '00'.
        01  WS-USER-RECORD.
            COPY "USERDATA.cpy".
+       01  WS-EOF-SW             PIC X(01)   VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+      *> Set only when TRANSACTION-LOG or EXCEPTION-REPORT genuinely
+      *> fails to open (not USER-MASTER itself) - kept separate from
+      *> WS-EOF-SW so a logging-side open problem cannot masquerade
+      *> as an empty USER-MASTER and skip every record silently.
+       01  WS-ABORT-SW           PIC X(01)   VALUE 'N'.
+           88  WS-ABORT-RUN                VALUE 'Y'.
+       01  WS-BALANCE-CEILING    PIC S9(07)V99 VALUE 100000.00.
+       01  WS-EXCEPTION-SW       PIC X(01)   VALUE 'N'.
+           88  WS-EXCEPTION-FOUND          VALUE 'Y'.
+       01  WS-EXCEPTION-REASON   PIC X(19)   VALUE SPACES.
+
+      *> ERRLOG's LINKAGE SECTION items are wider than the literals
+      *> this program passes it (CALL...USING is by reference, so a
+      *> short literal leaves ERRLOG reading past its own storage) -
+      *> these are sized to match ERRLOG's LK-PROGRAM-ID/LK-FILE-NAME/
+      *> LK-OPERATION exactly and MOVEd into before every CALL.
+       01  WS-ERRLOG-PROGRAM-ID  PIC X(18) VALUE 'LOG-USER-DATA'.
+       01  WS-ERRLOG-FILE-NAME   PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-OPERATION   PIC X(05) VALUE 'OPEN'.
 
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-procedure
        MAIN-PROCEDURE.
-           MOVE 12345          TO USER-ID
-           MOVE "GEMINI AI USER" TO USER-NAME
-           MOVE "ADMIN"        TO USER-ROLE
-           MOVE 1500.50        TO USER-BALANCE
+           PERFORM OPEN-PARA.
+           IF NOT WS-ABORT-RUN
+               PERFORM READ-PARA
+               PERFORM LOG-PARA UNTIL WS-EOF
+           END-IF.
+           PERFORM CLOSE-PARA.
+           STOP RUN.
 
-           *> 2. Log dữ liệu ra màn hình (Console Log)
+       OPEN-PARA.
+           OPEN INPUT USER-MASTER.
+           IF NOT FS-USER-MASTER-OK
+               DISPLAY "UNABLE TO OPEN USER-MASTER, STATUS="
+                   FS-USER-MASTER
+               MOVE 'USER-MASTER' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-USER-MASTER
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           OPEN EXTEND TRANSACTION-LOG.
+           IF FS-TRANSACTION-LOG-NEW
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF.
+           IF NOT FS-TRANSACTION-LOG-OK
+               DISPLAY "UNABLE TO OPEN TRANSACTION-LOG, STATUS="
+                   FS-TRANSACTION-LOG
+               MOVE 'TRANSACTION-LOG' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-TRANSACTION-LOG
+               MOVE 'Y' TO WS-ABORT-SW
+           END-IF.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           IF NOT FS-EXCEPTION-REPORT-OK
+               DISPLAY "UNABLE TO OPEN EXCEPTION-REPORT, STATUS="
+                   FS-EXCEPTION-REPORT
+               MOVE 'EXCEPTION-REPORT' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-EXCEPTION-REPORT
+               MOVE 'Y' TO WS-ABORT-SW
+           END-IF.
+
+       READ-PARA.
+           IF NOT WS-EOF AND NOT WS-ABORT-RUN
+               READ USER-MASTER INTO WS-USER-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-READ
+           END-IF.
+
+       LOG-PARA.
            DISPLAY "--- USER TRANSACTION LOG ---"
-           DISPLAY "ID     : " USER-ID
-           DISPLAY "NAME   : " USER-NAME
-           DISPLAY "ROLE   : " USER-ROLE
-           DISPLAY "BALANCE: " USER-BALANCE
+           DISPLAY "ID     : " USER-ID OF WS-USER-RECORD
+           DISPLAY "NAME   : " USER-NAME OF WS-USER-RECORD
+           DISPLAY "ROLE   : " USER-ROLE OF WS-USER-RECORD
+           DISPLAY "BALANCE: " USER-BALANCE OF WS-USER-RECORD
            DISPLAY "----------------------------"
+           PERFORM WRITE-TRANSACTION-LOG-PARA.
+           PERFORM CHECK-EXCEPTIONS-PARA.
+           PERFORM READ-PARA.
 
-           STOP RUN.
+       WRITE-TRANSACTION-LOG-PARA.
+           MOVE WS-USER-RECORD TO TRANSACTION-LOG-REC.
+           ACCEPT USER-LOG-DATE OF TRANSACTION-LOG-REC FROM DATE
+               YYYYMMDD.
+           ACCEPT USER-LOG-TIME OF TRANSACTION-LOG-REC FROM TIME.
+           WRITE TRANSACTION-LOG-REC.
+
+      *> Flags a record onto EXCEPTION-REPORT for a negative balance,
+      *> a balance over WS-BALANCE-CEILING, or a role outside the
+      *> known set - the first failing check wins the reason code,
+      *> same as the STORE-ID range rejects elsewhere in this shop.
+       CHECK-EXCEPTIONS-PARA.
+           MOVE 'N' TO WS-EXCEPTION-SW.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+           IF USER-BALANCE OF WS-USER-RECORD < 0
+               MOVE 'Y' TO WS-EXCEPTION-SW
+               MOVE 'NEGATIVE BALANCE' TO WS-EXCEPTION-REASON
+           ELSE
+               IF USER-BALANCE OF WS-USER-RECORD > WS-BALANCE-CEILING
+                   MOVE 'Y' TO WS-EXCEPTION-SW
+                   MOVE 'BALANCE OVER LIMIT' TO WS-EXCEPTION-REASON
+               ELSE
+                   IF USER-ROLE OF WS-USER-RECORD NOT = 'ADMIN'
+                           AND USER-ROLE OF WS-USER-RECORD NOT = 'USER'
+                           AND USER-ROLE OF WS-USER-RECORD
+                               NOT = 'GUEST'
+                       MOVE 'Y' TO WS-EXCEPTION-SW
+                       MOVE 'INVALID ROLE' TO WS-EXCEPTION-REASON
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-EXCEPTION-FOUND
+               PERFORM WRITE-EXCEPTION-PARA
+           END-IF.
+
+       WRITE-EXCEPTION-PARA.
+           MOVE USER-ID OF WS-USER-RECORD   TO EX-USER-ID.
+           MOVE USER-NAME OF WS-USER-RECORD TO EX-USER-NAME.
+           MOVE WS-EXCEPTION-REASON         TO EX-REASON-CODE.
+           WRITE EXCEPTION-REPORT-REC.
 
+       CLOSE-PARA.
+           CLOSE USER-MASTER.
+           CLOSE TRANSACTION-LOG.
+           CLOSE EXCEPTION-REPORT.
