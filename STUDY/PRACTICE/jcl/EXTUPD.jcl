@@ -0,0 +1,80 @@
+//EXTUPD   JOB (ACCTNO),'STORE EXTRACT/UPDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXTUPD  - CHAINS THE STORE/ITEM EXTRACT (SEQFILE-READ-WRITE)  *
+//*           INTO THE EMPLOYEE MASTER MAINTENANCE RUN (EMPMAINT) *
+//*           STEP015/STEP020 ARE BYPASSED WHEN A PRIOR STEP'S RC *
+//*           IS 4 OR HIGHER (COND=(4,GE,stepname)) - SO A FAILED *
+//*           EXTRACT NEVER FEEDS A MAINTENANCE RUN, AND WRITE-    *
+//*           TOTALS-PARA SETTING RC 8 ON AN OUT-OF-BALANCE        *
+//*           RECONCILIATION IS CAUGHT BY THE SAME COND TEST.      *
+//*           DDNAMES BELOW MATCH EACH PROGRAM'S OWN SELECT ...    *
+//*           ASSIGN TO EXTERNAL NAME LITERALLY - THEY HAVE TO,   *
+//*           OR THE STEP NEVER FINDS THE FILE THE PROGRAM OPENS. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SEQFILE-READ-WRITE
+//INPUT-FILE-DD  DD DSN=PROD.STORE.EXTRACT.INPUT,DISP=SHR
+//*        OUTPUT-FILE-DD IS A GDG - EACH RUN CATALOGS A NEW
+//*        GENERATION (+1) OF PROD.STORE.EXTRACT.OUTPUT RATHER THAN
+//*        OVERWRITING THE SAME DATA SET, SO YESTERDAY'S EXTRACT IS
+//*        STILL AROUND IF TODAY'S NEEDS TO BE BACKED OUT. SEE
+//*        DEFGDG.jcl FOR THE ONE-TIME GDG BASE DEFINITION THIS
+//*        RELIES ON.
+//OUTPUT-FILE-DD DD DSN=PROD.STORE.EXTRACT.OUTPUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PARM-FILE-DD   DD DSN=PROD.STORE.EXTRACT.PARM,DISP=SHR
+//CONTROL-RPT-FILE-DD DD SYSOUT=*
+//REJECT-FILE-DD DD SYSOUT=*
+//CSV-OUTPUT-FILE-DD DD DSN=PROD.STORE.EXTRACT.CSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTED-FILE-DD DD DSN=&&SORTEDFL,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        RESTART-FILE-DD IS THE ONE-RECORD CHECKPOINT WRITTEN BY
+//*        WRITE-CHECKPOINT-PARA EVERY 10 RECORDS. A FRESH DD EACH
+//*        RUN IS FINE FOR A NORMAL (NON-RESTART) EXTRACT - IT ONLY
+//*        NEEDS TO EXIST AND BE WRITABLE. A RESTART RUN (PARM
+//*        CARD'S PARM-RESTART-MODE = 'Y') WOULD POINT THIS AT THE
+//*        CATALOGED CHECKPOINT DATA SET THE FAILED RUN LEFT BEHIND
+//*        INSTEAD OF A &&TEMP ONE.
+//RESTART-FILE-DD DD DSN=&&RESTARTFL,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP015 RESHAPES STEP010'S STORE/ITEM EXTRACT RECORD INTO     *
+//* EMPMAINT'S TRANS-FILE LAYOUT (TRANS-CODE/TRANS-EMP-ID/         *
+//* TRANS-EMP-NAME) - THE TWO RECORDS ARE BOTH 80 BYTES BUT CARRY  *
+//* COMPLETELY DIFFERENT FIELDS, SO THE BYTES HAVE TO BE MOVED     *
+//* BEFORE EMPMAINT CAN READ THEM. EVERY RESHAPED RECORD COMES     *
+//* OUT AS AN 'A' (ADD) TRANSACTION, KEYED BY STORE ID/ITEM ID     *
+//* STANDING IN FOR EMP-ID/EMP-NAME - THIS IS A WIRING CONVENIENCE *
+//* FOR CHAINING THE TWO JOBS TOGETHER, NOT A REAL STORE-TO-       *
+//* EMPLOYEE BUSINESS RULE, AND RESULT-FILE SHOULD BE READ WITH    *
+//* THAT IN MIND.                                                  *
+//*--------------------------------------------------------------*
+//STEP015  EXEC PGM=SORT,COND=(4,GE,STEP010)
+//SORTIN   DD DSN=PROD.STORE.EXTRACT.OUTPUT(0),DISP=SHR
+//SORTOUT  DD DSN=&&EXTTRANS,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  OPTION COPY
+  OUTREC FIELDS=(C'A',1,5,7,10,9X,55X)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EMPMAINT,COND=((4,GE,STEP010),(4,GE,STEP015))
+//INPUT-FILE-DD  DD DSN=PROD.EMP.MASTER,DISP=SHR
+//TRANS-FILE-DD  DD DSN=&&EXTTRANS,DISP=SHR
+//RESULT-FILE-DD DD DSN=PROD.EMP.MAINT.RESULT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
