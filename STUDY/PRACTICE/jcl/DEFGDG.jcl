@@ -0,0 +1,19 @@
+//DEFGDG   JOB (ACCTNO),'DEFINE STORE EXTRACT GDG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFGDG  - ONE-TIME SETUP: DEFINES THE GDG BASE THAT EXTUPD'S  *
+//*           OUTPUTFL DD CATALOGS A NEW GENERATION INTO EVERY    *
+//*           TIME IT RUNS. RUN ONCE BEFORE EXTUPD EVER RUNS      *
+//*           AGAINST A STORE EXTRACT LIBRARY THAT DOES NOT       *
+//*           ALREADY HAVE THIS GDG BASE CATALOGED.               *
+//*           LIMIT(15) KEEPS THE MOST RECENT 15 GENERATIONS,     *
+//*           SCRATCHING THE OLDEST AS EACH NEW ONE IS ADDED.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.STORE.EXTRACT.OUTPUT)
+              LIMIT(15)
+              NOEMPTY
+              SCRATCH)
+/*
