@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. QUYENNC
+
+      *> Shared audit-trail writer. MEMMGMT (add), EDITMEM (edit) and
+      *> DELMEM (delete) all CALL this instead of inserting into
+      *> MEMBER_AUDIT_LOG themselves, so every member change is
+      *> recorded the same way: who changed it, when, what it was
+      *> before and after, and what the action was.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE           PIC 9(08).
+           05  WS-TS-TIME           PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LK-MEMBER-ID             PIC X(10).
+       01  LK-OLD-NAME              PIC X(30).
+       01  LK-OLD-EMAIL             PIC X(255).
+       01  LK-NEW-NAME              PIC X(30).
+       01  LK-NEW-EMAIL             PIC X(255).
+       01  LK-OPERATOR-ID           PIC X(10).
+       01  LK-ACTION                PIC X(10).
+
+       PROCEDURE DIVISION USING LK-MEMBER-ID LK-OLD-NAME LK-OLD-EMAIL
+               LK-NEW-NAME LK-NEW-EMAIL LK-OPERATOR-ID LK-ACTION.
+      *> cobol-lint CL002 main-para
+       MAIN-PARA.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           EXEC SQL
+               INSERT INTO MEMBER_AUDIT_LOG
+                   (MEMBER_ID, OLD_NAME, OLD_EMAIL, NEW_NAME,
+                    NEW_EMAIL, OPERATOR_ID, LOG_DATE, LOG_TIME, ACTION)
+                   VALUES (:LK-MEMBER-ID, :LK-OLD-NAME, :LK-OLD-EMAIL,
+                           :LK-NEW-NAME, :LK-NEW-EMAIL, :LK-OPERATOR-ID,
+                           :WS-TS-DATE, :WS-TS-TIME, :LK-ACTION)
+           END-EXEC.
+           GOBACK.
