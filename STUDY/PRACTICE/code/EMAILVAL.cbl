@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMAILVAL.
+       AUTHOR. QUYENNC
+
+      *> Shared email-shape check, called by MEMMGMT and EDITMEM
+      *> before any SQL INSERT/UPDATE against MEMBERS so the two entry
+      *> points agree on what a valid address looks like. Checks
+      *> presence of '@', no embedded spaces, and a sane length - not
+      *> a full RFC check, just enough to keep obvious garbage out.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LEN                   PIC 9(03)  VALUE 0.
+       01  WS-IX                    PIC 9(03)  VALUE 0.
+       01  WS-AT-COUNT               PIC 9(03)  VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-EMAIL                 PIC X(255).
+       01  LK-VALID-SW              PIC X(01).
+           88  LK-IS-VALID                   VALUE 'Y'.
+       01  LK-REASON                PIC X(40).
+
+       PROCEDURE DIVISION USING LK-EMAIL LK-VALID-SW LK-REASON.
+      *> cobol-lint CL002 main-para
+       MAIN-PARA.
+           MOVE 'Y'    TO LK-VALID-SW.
+           MOVE SPACES TO LK-REASON.
+           MOVE 0      TO WS-AT-COUNT.
+           IF LK-EMAIL = SPACES
+               MOVE 'N'              TO LK-VALID-SW
+               MOVE 'EMAIL IS BLANK' TO LK-REASON
+               GOBACK
+           END-IF.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > LENGTH OF LK-EMAIL
+               IF LK-EMAIL (WS-IX:1) = SPACE
+                   CONTINUE
+               ELSE
+                   MOVE WS-IX TO WS-LEN
+               END-IF
+               IF LK-EMAIL (WS-IX:1) = '@'
+                   ADD 1 TO WS-AT-COUNT
+               END-IF
+           END-PERFORM.
+           IF LK-EMAIL (1:1) = SPACE
+               MOVE 'N'                       TO LK-VALID-SW
+               MOVE 'EMAIL HAS LEADING SPACE'  TO LK-REASON
+               GOBACK
+           END-IF.
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-LEN
+               IF LK-EMAIL (WS-IX:1) = SPACE
+                   MOVE 'N'                      TO LK-VALID-SW
+                   MOVE 'EMAIL HAS EMBEDDED SPACE' TO LK-REASON
+                   GOBACK
+               END-IF
+           END-PERFORM.
+           IF WS-AT-COUNT NOT = 1
+               MOVE 'N'                       TO LK-VALID-SW
+               MOVE 'EMAIL MUST CONTAIN ONE @' TO LK-REASON
+               GOBACK
+           END-IF.
+           IF WS-LEN < 5
+               MOVE 'N'                 TO LK-VALID-SW
+               MOVE 'EMAIL IS TOO SHORT' TO LK-REASON
+               GOBACK
+           END-IF.
+           GOBACK.
