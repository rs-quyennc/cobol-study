@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+       AUTHOR. QUYENNC
+
+      *> Shared file-status error logger. Any program that hits a
+      *> non-OK FILE STATUS on an OPEN, READ or WRITE CALLs this
+      *> alongside its own console DISPLAY, so every file failure
+      *> across the whole shop ends up on one common ERROR-LOG
+      *> file instead of scattered across each job's own SYSOUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO ERROR-LOG-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-ERROR-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+       01  ERROR-LOG-REC.
+           05  EL-LOG-DATE       PIC 9(08).
+           05  FILLER            PIC X(01).
+           05  EL-LOG-TIME       PIC 9(06).
+           05  FILLER            PIC X(01).
+           05  EL-PROGRAM-ID     PIC X(18).
+           05  FILLER            PIC X(01).
+           05  EL-FILE-NAME      PIC X(20).
+           05  FILLER            PIC X(01).
+           05  EL-OPERATION      PIC X(05).
+           05  FILLER            PIC X(01).
+           05  EL-FILE-STATUS    PIC X(02).
+           05  FILLER            PIC X(24).
+
+       WORKING-STORAGE SECTION.
+       01  FS-ERROR-LOG          PIC X(02)  VALUE SPACES.
+           88  FS-ERROR-LOG-OK              VALUE '00'.
+           88  FS-ERROR-LOG-NEW              VALUE '05' '35'.
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE        PIC 9(08).
+           05  WS-TS-TIME        PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID         PIC X(18).
+       01  LK-FILE-NAME          PIC X(20).
+       01  LK-OPERATION          PIC X(05).
+       01  LK-FILE-STATUS        PIC X(02).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-FILE-NAME
+               LK-OPERATION LK-FILE-STATUS.
+      *> cobol-lint CL002 main-para
+       MAIN-PARA.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           OPEN EXTEND ERROR-LOG.
+           IF FS-ERROR-LOG-NEW
+               OPEN OUTPUT ERROR-LOG
+           END-IF.
+           IF FS-ERROR-LOG-OK
+               MOVE WS-TS-DATE     TO EL-LOG-DATE
+               MOVE WS-TS-TIME     TO EL-LOG-TIME
+               MOVE LK-PROGRAM-ID  TO EL-PROGRAM-ID
+               MOVE LK-FILE-NAME   TO EL-FILE-NAME
+               MOVE LK-OPERATION   TO EL-OPERATION
+               MOVE LK-FILE-STATUS TO EL-FILE-STATUS
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG
+           END-IF.
+           GOBACK.
