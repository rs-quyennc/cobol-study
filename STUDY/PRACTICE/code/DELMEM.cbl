@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELMEM.
+       AUTHOR. QUYENNC
+
+      *> CALLed by MEMMGMT's PROCESS-SUBFILE for subfile option "4 -
+      *> delete". Shows a Y/N confirmation window, and on Y performs
+      *> a soft delete (STATUS set to 'D') rather than a hard DELETE,
+      *> so history is kept and an accidental delete can be undone by
+      *> resetting STATUS back to 'A'.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MEMBER-NAME           PIC X(30)  VALUE SPACES.
+       01  WS-MEMBER-EMAIL          PIC X(255) VALUE SPACES.
+       01  WS-NOT-FOUND-SW          PIC X(01)  VALUE 'N'.
+           88  WS-MEMBER-NOT-FOUND           VALUE 'Y'.
+       01  WS-CONFIRM-ANSWER        PIC X(01)  VALUE SPACES.
+           88  WS-CONFIRM-YES                 VALUE 'Y' 'y'.
+       01  WS-ACTION-DELETE         PIC X(10)  VALUE 'DELETE'.
+       01  WS-MEMBER-NAME-COPY      PIC X(30)  VALUE SPACES.
+       01  WS-MEMBER-EMAIL-COPY     PIC X(255) VALUE SPACES.
+
+      *> SQLCODE only - this program never looks at the rest of
+      *> SQLCA, so it declares the one field it checks rather than
+      *> pulling in the whole communication area.
+       01  SQLCODE                  PIC S9(09) COMP-5 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-MEMBER-ID             PIC X(10).
+       01  LK-OPERATOR-ID           PIC X(10).
+
+       SCREEN SECTION.
+       01  DELCONF-O.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "DELETE MEMBER - CONFIRM".
+           05  LINE 03 COLUMN 01 VALUE "MEMBER ID:".
+           05  LINE 03 COLUMN 12 PIC X(10) FROM LK-MEMBER-ID.
+           05  LINE 04 COLUMN 01 VALUE "NAME     :".
+           05  LINE 04 COLUMN 12 PIC X(30) FROM WS-MEMBER-NAME.
+           05  LINE 06 COLUMN 01 VALUE
+               "REMOVE THIS MEMBER? (Y/N):".
+           05  LINE 06 COLUMN 28 PIC X(01) USING WS-CONFIRM-ANSWER.
+
+       PROCEDURE DIVISION USING LK-MEMBER-ID LK-OPERATOR-ID.
+      *> cobol-lint CL002 main-para
+       MAIN-PARA.
+           PERFORM FETCH-MEMBER-PARA THRU FETCH-MEMBER-EXIT-PARA.
+           IF WS-MEMBER-NOT-FOUND
+               GOBACK
+           END-IF.
+           MOVE SPACES TO WS-CONFIRM-ANSWER.
+           DISPLAY DELCONF-O.
+           ACCEPT DELCONF-O.
+           IF WS-CONFIRM-YES
+               PERFORM SOFT-DELETE-PARA THRU SOFT-DELETE-EXIT-PARA
+           END-IF.
+           GOBACK.
+
+       FETCH-MEMBER-PARA.
+           MOVE 'N' TO WS-NOT-FOUND-SW.
+           EXEC SQL
+               SELECT NAME, EMAIL
+                   INTO :WS-MEMBER-NAME, :WS-MEMBER-EMAIL
+                   FROM MEMBERS
+                   WHERE MEMBER_ID = :LK-MEMBER-ID AND STATUS <> 'D'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-NOT-FOUND-SW
+           END-IF.
+       FETCH-MEMBER-EXIT-PARA.
+           EXIT.
+
+       SOFT-DELETE-PARA.
+           EXEC SQL
+               UPDATE MEMBERS
+                   SET STATUS = 'D'
+                   WHERE MEMBER_ID = :LK-MEMBER-ID
+           END-EXEC.
+      *> Only audit a change that actually happened - a failed UPDATE
+      *> must not leave an AUDITLOG row claiming the member was
+      *> deleted.
+           IF SQLCODE = 0
+               MOVE WS-MEMBER-NAME  TO WS-MEMBER-NAME-COPY
+               MOVE WS-MEMBER-EMAIL TO WS-MEMBER-EMAIL-COPY
+               CALL 'AUDITLOG' USING LK-MEMBER-ID WS-MEMBER-NAME
+                   WS-MEMBER-EMAIL WS-MEMBER-NAME-COPY
+                   WS-MEMBER-EMAIL-COPY LK-OPERATOR-ID
+                   WS-ACTION-DELETE
+           ELSE
+               DISPLAY 'DELETE FAILED FOR MEMBER ' LK-MEMBER-ID
+           END-IF.
+       SOFT-DELETE-EXIT-PARA.
+           EXIT.
