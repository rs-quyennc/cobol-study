@@ -9,7 +9,27 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS EMP-ID
+      *> EMP-NAME is carried as a secondary key so a lookup can be
+      *> driven by name as well as by ID ("what's the ID for this
+      *> person's name" is the more common ask in practice); WITH
+      *> DUPLICATES because names are not guaranteed unique.
+           ALTERNATE RECORD KEY IS EMP-NAME WITH DUPLICATES
            FILE STATUS FS-INPUT-FILE.
+      *> TRANS-FILE is the driver file of requested EMP-IDs (or, when
+      *> TRANS-SEARCH-TYPE is 'N', EMP-NAMEs) for a batch lookup run;
+      *> one output line is produced per request, whether or not it
+      *> resolves.
+           SELECT TRANS-FILE ASSIGN TO TRANS-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-TRANS-FILE.
+           SELECT OUTPUT-FILE ASSIGN TO OUTPUT-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-OUTPUT-FILE.
+      *> EXCEPTION-FILE persists one record per lookup that could not
+      *> be resolved against INPUT-FILE, for follow-up outside this run.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCEPTION-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-EXCEPTION-FILE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,11 +39,62 @@
            05 FILLER       PIC X(1).
            05 EMP-NAME     PIC X(19).
            05 REM-BYTE     PIC X(55).
+       FD  TRANS-FILE.
+       01  TRANS-FILE-REC.
+      *> TRANS-SEARCH-TYPE of 'I' searches INPUT-FILE by EMP-ID (the
+      *> primary key); 'N' searches by EMP-NAME (the alternate key).
+      *> Blank defaults to 'I' for driver files written before this
+      *> field existed.
+           05 TRANS-SEARCH-TYPE PIC X(1).
+               88 TRANS-BY-ID          VALUE 'I' SPACE.
+               88 TRANS-BY-NAME        VALUE 'N'.
+           05 TRANS-EMP-ID     PIC X(5).
+           05 TRANS-EMP-NAME   PIC X(19).
+           05 FILLER           PIC X(55).
+       FD  OUTPUT-FILE.
+       01  OUTPUT-FILE-REC.
+           05 O-EMP-ID     PIC X(5).
+           05 FILLER       PIC X(1).
+           05 O-EMP-NAME   PIC X(19).
+           05 FILLER       PIC X(1).
+           05 O-LOOKUP-STATUS PIC X(9).
+           05 FILLER       PIC X(45).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-FILE-REC.
+           05 EX-SEARCH-TYPE PIC X(1).
+           05 FILLER       PIC X(1).
+      *> EX-SEARCH-KEY holds whatever the request was keyed on — an
+      *> EMP-ID or an EMP-NAME — wide enough for either.
+           05 EX-SEARCH-KEY PIC X(19).
+           05 FILLER       PIC X(1).
+           05 EX-TIMESTAMP PIC 9(14).
+           05 FILLER       PIC X(1).
+           05 EX-REASON    PIC X(9).
+           05 FILLER       PIC X(34).
        WORKING-STORAGE SECTION.
        01  FS-INPUT-FILE   PIC X(02)   VALUE SPACES.
            88 FS-INPUT-FILE-OK         VALUE '00'.
            88 FS-INPUT-FILE-DUP-KEY    VALUE '02'.
            88 FS-INPUT-FILE-EOF        VALUE '10'.
+       01  FS-TRANS-FILE   PIC X(02)   VALUE SPACES.
+           88 FS-TRANS-FILE-OK         VALUE '00'.
+           88 FS-TRANS-FILE-EOF        VALUE '10'.
+       01  FS-OUTPUT-FILE  PIC X(02)   VALUE SPACES.
+           88 FS-OUTPUT-FILE-OK        VALUE '00'.
+       01  FS-EXCEPTION-FILE PIC X(02) VALUE SPACES.
+           88 FS-EXCEPTION-FILE-OK     VALUE '00'.
+       01  WS-TIMESTAMP.
+           05  WS-TS-DATE  PIC 9(08).
+           05  WS-TS-TIME  PIC 9(06).
+
+      *> ERRLOG's LINKAGE SECTION items are wider than the literals
+      *> this program passes it (CALL...USING is by reference, so a
+      *> short literal leaves ERRLOG reading past its own storage) -
+      *> these are sized to match ERRLOG's LK-PROGRAM-ID/LK-FILE-NAME/
+      *> LK-OPERATION exactly and MOVEd into before every CALL.
+       01  WS-ERRLOG-PROGRAM-ID PIC X(18) VALUE 'INDEXED-FILE-READ'.
+       01  WS-ERRLOG-FILE-NAME  PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-OPERATION  PIC X(05) VALUE 'OPEN'.
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-para
        MAIN-PARA.
@@ -38,23 +109,118 @@
                CONTINUE
            ELSE
                DISPLAY 'INPUT FILE OPEN FAILED: ' FS-INPUT-FILE
+               MOVE 'INPUT-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-INPUT-FILE
+               GO TO EXIT-PARA
+           END-IF.
+           OPEN INPUT TRANS-FILE
+           IF FS-TRANS-FILE-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'TRANS FILE OPEN FAILED: ' FS-TRANS-FILE
+               MOVE 'TRANS-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-TRANS-FILE
+               GO TO EXIT-PARA
+           END-IF.
+           OPEN OUTPUT OUTPUT-FILE
+           IF FS-OUTPUT-FILE-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'OUTPUT FILE OPEN FAILED: ' FS-OUTPUT-FILE
+               MOVE 'OUTPUT-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-OUTPUT-FILE
+               GO TO EXIT-PARA
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE
+           IF FS-EXCEPTION-FILE-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'EXCEPTION FILE OPEN FAILED: ' FS-EXCEPTION-FILE
+               MOVE 'EXCEPTION-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-EXCEPTION-FILE
                GO TO EXIT-PARA
            END-IF.
        PROCESS-PARA.
-           MOVE '08792' TO EMP-ID
+           PERFORM UNTIL FS-TRANS-FILE-EOF
+               READ TRANS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM LOOKUP-PARA THRU LOOKUP-EXIT-PARA
+               END-READ
+           END-PERFORM.
+       LOOKUP-PARA.
+           IF TRANS-BY-NAME
+               PERFORM LOOKUP-BY-NAME-PARA THRU LOOKUP-BY-NAME-EXIT-PARA
+           ELSE
+               PERFORM LOOKUP-BY-ID-PARA THRU LOOKUP-BY-ID-EXIT-PARA
+           END-IF.
+       LOOKUP-EXIT-PARA.
+           EXIT.
+       LOOKUP-BY-ID-PARA.
+           MOVE TRANS-EMP-ID TO EMP-ID
            READ INPUT-FILE
                KEY IS EMP-ID
-               INVALID KEY DISPLAY 'INVALID KEY'
-               NOT INVALID KEY DISPLAY 'EMP-NAME' EMP-NAME
+               INVALID KEY
+                   MOVE EMP-ID    TO O-EMP-ID
+                   MOVE SPACES    TO O-EMP-NAME
+                   MOVE 'NOT FOUND' TO O-LOOKUP-STATUS
+                   WRITE OUTPUT-FILE-REC
+                   MOVE 'I'          TO EX-SEARCH-TYPE
+                   MOVE EMP-ID       TO EX-SEARCH-KEY
+                   PERFORM LOG-EXCPTN-PARA THRU LOG-EXCPTN-EXIT-PARA
+               NOT INVALID KEY
+                   MOVE EMP-ID    TO O-EMP-ID
+                   MOVE EMP-NAME  TO O-EMP-NAME
+                   MOVE 'FOUND'   TO O-LOOKUP-STATUS
+                   WRITE OUTPUT-FILE-REC
            END-READ.
+       LOOKUP-BY-ID-EXIT-PARA.
+           EXIT.
+       LOOKUP-BY-NAME-PARA.
+           MOVE TRANS-EMP-NAME TO EMP-NAME
+           READ INPUT-FILE
+               KEY IS EMP-NAME
+               INVALID KEY
+                   MOVE SPACES       TO O-EMP-ID
+                   MOVE TRANS-EMP-NAME TO O-EMP-NAME
+                   MOVE 'NOT FOUND'  TO O-LOOKUP-STATUS
+                   WRITE OUTPUT-FILE-REC
+                   MOVE 'N'            TO EX-SEARCH-TYPE
+                   MOVE TRANS-EMP-NAME TO EX-SEARCH-KEY
+                   PERFORM LOG-EXCPTN-PARA THRU LOG-EXCPTN-EXIT-PARA
+               NOT INVALID KEY
+                   MOVE EMP-ID    TO O-EMP-ID
+                   MOVE EMP-NAME  TO O-EMP-NAME
+                   MOVE 'FOUND'   TO O-LOOKUP-STATUS
+                   WRITE OUTPUT-FILE-REC
+           END-READ.
+       LOOKUP-BY-NAME-EXIT-PARA.
+           EXIT.
+       LOG-EXCPTN-PARA.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           MOVE WS-TIMESTAMP TO EX-TIMESTAMP
+           MOVE 'NOT FOUND'  TO EX-REASON
+           WRITE EXCEPTION-FILE-REC.
+       LOG-EXCPTN-EXIT-PARA.
+           EXIT.
        OPEN-EXIT-PARA.
            EXIT.
-       PROCESS-EXIT-PARA.            
+       PROCESS-EXIT-PARA.
            EXIT.
        CLOSE-PARA.
-           CLOSE INPUT-FILE.
+           CLOSE INPUT-FILE TRANS-FILE OUTPUT-FILE EXCEPTION-FILE.
        CLOSE-EXIT-PARA.
            EXIT.
        EXIT-PARA.
-           EXIT PROGRAM.    
-      
+           EXIT PROGRAM.
+
