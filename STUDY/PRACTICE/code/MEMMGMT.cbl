@@ -0,0 +1,440 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMMGMT.
+       AUTHOR. QUYENNC
+
+      *> Member maintenance screen. Lists MEMBERS in a scrollable
+      *> subfile-style list (MEMSFLCTL/MEMFT), with option 2 (edit,
+      *> via EDITMEM) and option 4 (delete, via DELMEM) against each
+      *> line, F6 to add a brand-new member, and a search/positioning
+      *> field that narrows the list instead of always paging the
+      *> whole table.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> OPERATOR-PARM-FILE carries the signed-on user ID for this
+      *> session, same parameter-card convention the batch extracts
+      *> use for run-time control values. MEMBER_AUDIT_LOG entries are
+      *> stamped with this ID.
+           SELECT OPERATOR-PARM-FILE ASSIGN TO OPERATOR-ID-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-OPERATOR-PARM-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-PARM-FILE.
+       01  OPERATOR-PARM-REC.
+           05  PARM-OPERATOR-ID     PIC X(10).
+           05  FILLER               PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  FS-OPERATOR-PARM-FILE    PIC X(02)  VALUE SPACES.
+           88  FS-OPERATOR-PARM-FILE-OK        VALUE '00'.
+
+       01  WS-OPERATOR-ID           PIC X(10)  VALUE SPACES.
+       01  WS-EDIT-ID               PIC X(10)  VALUE SPACES.
+       01  WS-LIST-MSG              PIC X(60)  VALUE SPACES.
+
+      *> Indicators mirror the DDS-generated indicator area of a real
+      *> display file: IN03 exit, IN05 refresh, IN06 add-new,
+      *> IN62 "more records follow" for the More... prompt.
+       01  DSP-IND-AREA.
+           05  IN03                 PIC 9      VALUE 0.
+           05  IN05                 PIC 9      VALUE 0.
+           05  IN06                 PIC 9      VALUE 0.
+           05  IN62                 PIC 9      VALUE 0.
+
+      *> Positioning/search fields narrow LOAD-SUBFILE's cursor
+      *> instead of always pulling the whole MEMBERS table.
+       01  WS-SEARCH-AREA.
+           05  WS-SRCH-ID-LOW       PIC X(10)  VALUE SPACES.
+           05  WS-SRCH-ID-HIGH      PIC X(10)  VALUE SPACES.
+           05  WS-SRCH-NAME-PFX     PIC X(20)  VALUE SPACES.
+
+      *> Keyset paging state: LOAD-SUBFILE always asks for rows with
+      *> MEMBER_ID greater than WS-LAST-MEMBER-ID, so one page at a
+      *> time is fetched instead of the full result set.
+       01  WS-PAGE-AREA.
+           05  WS-PAGE-SIZE         PIC 9(03)  VALUE 015.
+           05  WS-FETCH-LIMIT       PIC 9(03)  VALUE 016.
+           05  WS-LAST-MEMBER-ID    PIC X(10)  VALUE SPACES.
+           05  WS-FETCHED-THIS-PAGE PIC 9(03)  VALUE 0.
+
+       01  WS-FUNCTION-KEY          PIC X(02)  VALUE SPACES.
+
+       01  WS-SFL-COUNT             PIC 9(03)  VALUE 0.
+       01  WS-SFL-IX                PIC 9(03)  VALUE 0.
+       01  MEMSFL-TABLE.
+           05  MEMSFL-I OCCURS 15 TIMES INDEXED BY SFL-IX2.
+               10  SFLOPT           PIC X(01).
+               10  SFL-MEMBER-ID    PIC X(10).
+               10  SFL-NAME         PIC X(30).
+               10  SFL-EMAIL        PIC X(40).
+
+      *> WS-MEMBER-DB mirrors one MEMBERS row fetched by SQL; EDITMEM
+      *> and DELMEM are CALLed with just the member ID and re-fetch
+      *> their own copy before acting.
+       01  WS-MEMBER-DB.
+           05  DB-MEMBER-ID         PIC X(10).
+           05  DB-NAME              PIC X(30).
+           05  DB-EMAIL             PIC X(255).
+           05  DB-STATUS            PIC X(01).
+
+      *> SQLCODE only - this program never looks at the rest of
+      *> SQLCA, so it declares the one field it checks rather than
+      *> pulling in the whole communication area.
+       01  SQLCODE                  PIC S9(09) COMP-5 VALUE ZERO.
+
+      *> Rows with an option keyed against them are copied out of
+      *> MEMSFL-TABLE before any of them are dispatched, since
+      *> dispatching option 2/4 reloads page one (and rebuilds
+      *> MEMSFL-TABLE) before the scan of the original table is done -
+      *> a second keyed row on the same screen would otherwise be
+      *> skipped or dispatched against the wrong, already-reloaded
+      *> data.
+       01  WS-KEYED-COUNT            PIC 9(03)  VALUE 0.
+       01  WS-KEYED-ROWS.
+           05  WS-KEYED-ENTRY OCCURS 15 TIMES.
+               10  WS-KEYED-OPT      PIC X(01).
+               10  WS-KEYED-ID       PIC X(10).
+
+       01  WS-CUR-LINE              PIC 9(02)  VALUE 0.
+       01  WS-ROW-MEMBER-ID         PIC X(10)  VALUE SPACES.
+       01  WS-ROW-NAME              PIC X(30)  VALUE SPACES.
+       01  WS-ROW-EMAIL             PIC X(40)  VALUE SPACES.
+       01  WS-ROW-OPT               PIC X(01)  VALUE SPACES.
+
+      *> Blank entry form used by the F6 add-new function.
+       01  WS-NEW-MEMBER-AREA.
+           05  WS-NEW-NAME          PIC X(30)  VALUE SPACES.
+           05  WS-NEW-EMAIL         PIC X(255) VALUE SPACES.
+
+       01  WS-EMAIL-VALID-SW        PIC X(01)  VALUE 'Y'.
+           88  WS-EMAIL-IS-VALID             VALUE 'Y'.
+       01  WS-EMAIL-REASON          PIC X(40)  VALUE SPACES.
+
+      *> Working fields passed to AUDITLOG in place of literals, so
+      *> every CALL argument lines up on a named, correctly-sized
+      *> WORKING-STORAGE item.
+       01  WS-AUDIT-NO-OLD-NAME     PIC X(30)  VALUE SPACES.
+       01  WS-AUDIT-NO-OLD-EMAIL    PIC X(255) VALUE SPACES.
+       01  WS-AUDIT-ACTION-ADD      PIC X(10)  VALUE 'ADD'.
+
+       SCREEN SECTION.
+       01  MEMFT-O.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "MEMMGMT - MEMBER MAINTENANCE".
+           05  LINE 02 COLUMN 01 VALUE
+               "SEARCH ID FROM:".
+           05  LINE 02 COLUMN 17 PIC X(10) USING WS-SRCH-ID-LOW.
+           05  LINE 02 COLUMN 29 VALUE "TO:".
+           05  LINE 02 COLUMN 33 PIC X(10) USING WS-SRCH-ID-HIGH.
+           05  LINE 03 COLUMN 01 VALUE "NAME PREFIX:".
+           05  LINE 03 COLUMN 14 PIC X(20) USING WS-SRCH-NAME-PFX.
+           05  LINE 04 COLUMN 01 VALUE
+               "OPT  MEMBER ID  NAME                           EMAIL".
+           05  LINE 21 COLUMN 01 PIC X(60) USING WS-LIST-MSG.
+           05  LINE 22 COLUMN 01 VALUE
+               "F3=EXIT  F5=REFRESH/SEARCH  F6=ADD  MORE...".
+           05  LINE 23 COLUMN 01 VALUE "CMD:".
+           05  LINE 23 COLUMN 06 PIC X(02) USING WS-FUNCTION-KEY.
+
+       01  MEMSFL-O.
+           05  LINE WS-CUR-LINE COLUMN 01 PIC X(01)
+                   USING WS-ROW-OPT.
+           05  LINE WS-CUR-LINE COLUMN 06 PIC X(10)
+                   FROM WS-ROW-MEMBER-ID.
+           05  LINE WS-CUR-LINE COLUMN 17 PIC X(30)
+                   FROM WS-ROW-NAME.
+           05  LINE WS-CUR-LINE COLUMN 48 PIC X(40)
+                   FROM WS-ROW-EMAIL.
+
+       01  ADDMEM-O.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "ADD NEW MEMBER".
+           05  LINE 03 COLUMN 01 VALUE "NAME :".
+           05  LINE 03 COLUMN 08 PIC X(30) USING WS-NEW-NAME.
+           05  LINE 04 COLUMN 01 VALUE "EMAIL:".
+           05  LINE 04 COLUMN 08 PIC X(255) USING WS-NEW-EMAIL.
+           05  LINE 06 COLUMN 01 PIC X(40) USING WS-LIST-MSG.
+           05  LINE 07 COLUMN 01 VALUE "F3=CANCEL  ENTER=SAVE".
+           05  LINE 08 COLUMN 01 VALUE "CMD:".
+           05  LINE 08 COLUMN 06 PIC X(02) USING WS-FUNCTION-KEY.
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-para
+       MAIN-PARA.
+           PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
+           PERFORM LOAD-SUBFILE THRU LOAD-SUBFILE-EXIT-PARA.
+           PERFORM UNTIL IN03 = 1
+               PERFORM DISPLAY-SCREEN-PARA THRU DISPLAY-SCREEN-EXIT-PARA
+               PERFORM PROCESS-SUBFILE THRU PROCESS-SUBFILE-EXIT-PARA
+           END-PERFORM.
+           PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
+           STOP RUN.
+
+       OPEN-PARA.
+           OPEN INPUT OPERATOR-PARM-FILE
+           IF FS-OPERATOR-PARM-FILE-OK
+               READ OPERATOR-PARM-FILE
+               IF FS-OPERATOR-PARM-FILE-OK
+                   MOVE PARM-OPERATOR-ID TO WS-OPERATOR-ID
+               ELSE
+                   MOVE 'UNKNOWN' TO WS-OPERATOR-ID
+               END-IF
+               CLOSE OPERATOR-PARM-FILE
+           ELSE
+               MOVE 'UNKNOWN' TO WS-OPERATOR-ID
+           END-IF.
+       OPEN-EXIT-PARA.
+           EXIT.
+
+      *> Builds the search predicate from WS-SEARCH-AREA and fetches
+      *> one page of MEMBERS (WS-PAGE-SIZE rows) starting just after
+      *> WS-LAST-MEMBER-ID, lighting IN62 when a further row exists.
+       LOAD-SUBFILE.
+           MOVE 0 TO WS-SFL-COUNT WS-FETCHED-THIS-PAGE.
+           MOVE 0 TO IN62.
+           EXEC SQL
+               DECLARE MEMCUR CURSOR FOR
+                   SELECT MEMBER_ID, NAME, EMAIL
+                   FROM MEMBERS
+                   WHERE STATUS <> 'D'
+                     AND MEMBER_ID > :WS-LAST-MEMBER-ID
+                     AND (:WS-SRCH-ID-LOW   = ' '
+                          OR MEMBER_ID >= :WS-SRCH-ID-LOW)
+                     AND (:WS-SRCH-ID-HIGH  = ' '
+                          OR MEMBER_ID <= :WS-SRCH-ID-HIGH)
+                     AND (:WS-SRCH-NAME-PFX = ' '
+      *> RTRIM first - :WS-SRCH-NAME-PFX is a fixed-length PIC X(20)
+      *> host variable, and || concatenation (unlike =) does not trim
+      *> its trailing blanks, so an untrimmed prefix pads the pattern
+      *> with blanks ahead of the % and never matches a real NAME.
+                          OR NAME LIKE RTRIM(:WS-SRCH-NAME-PFX) || '%')
+                   ORDER BY MEMBER_ID ASC
+                   FETCH FIRST :WS-FETCH-LIMIT ROWS ONLY
+           END-EXEC.
+           EXEC SQL OPEN MEMCUR END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH MEMCUR INTO :DB-MEMBER-ID, :DB-NAME, :DB-EMAIL
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM ADD-SUBFILE-ROW-PARA
+                       THRU ADD-SUBFILE-ROW-EXIT-PARA
+               END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE MEMCUR END-EXEC.
+           MOVE SPACES TO WS-LIST-MSG.
+       LOAD-SUBFILE-EXIT-PARA.
+           EXIT.
+
+      *> Rows beyond WS-PAGE-SIZE are not shown here — they only prove
+      *> another page exists, so IN62 (More...) is set and the row is
+      *> not added to MEMSFL-TABLE.
+       ADD-SUBFILE-ROW-PARA.
+           ADD 1 TO WS-FETCHED-THIS-PAGE.
+           IF WS-FETCHED-THIS-PAGE > WS-PAGE-SIZE
+               MOVE 1 TO IN62
+           ELSE
+               ADD 1 TO WS-SFL-COUNT
+               MOVE WS-SFL-COUNT TO WS-SFL-IX
+               MOVE ' '          TO SFLOPT (WS-SFL-IX)
+               MOVE DB-MEMBER-ID TO SFL-MEMBER-ID (WS-SFL-IX)
+               MOVE DB-NAME      TO SFL-NAME (WS-SFL-IX)
+               MOVE DB-EMAIL     TO SFL-EMAIL (WS-SFL-IX)
+               MOVE DB-MEMBER-ID TO WS-LAST-MEMBER-ID
+           END-IF.
+       ADD-SUBFILE-ROW-EXIT-PARA.
+           EXIT.
+
+       DISPLAY-SCREEN-PARA.
+           MOVE SPACES TO WS-FUNCTION-KEY.
+           DISPLAY MEMFT-O.
+           MOVE 5 TO WS-CUR-LINE.
+           PERFORM DISPLAY-ROW-PARA
+               VARYING SFL-IX2 FROM 1 BY 1
+               UNTIL SFL-IX2 > WS-SFL-COUNT.
+           ACCEPT MEMFT-O.
+           PERFORM ACCEPT-ROWS-PARA
+               VARYING SFL-IX2 FROM 1 BY 1
+               UNTIL SFL-IX2 > WS-SFL-COUNT.
+           PERFORM SET-INDICATORS-PARA THRU SET-INDICATORS-EXIT-PARA.
+       DISPLAY-SCREEN-EXIT-PARA.
+           EXIT.
+
+      *> The operator keys the function mnemonic into the CMD field
+      *> (no native 5250 AID-key trap under this screen emulation),
+      *> which is translated into the same indicators a real DDS
+      *> display file would have set.
+       SET-INDICATORS-PARA.
+           MOVE 0 TO IN03 IN05 IN06.
+           EVALUATE WS-FUNCTION-KEY
+               WHEN 'F3'
+                   MOVE 1 TO IN03
+               WHEN 'F5'
+                   MOVE 1 TO IN05
+               WHEN 'F6'
+                   MOVE 1 TO IN06
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       SET-INDICATORS-EXIT-PARA.
+           EXIT.
+
+       DISPLAY-ROW-PARA.
+           MOVE SFLOPT (SFL-IX2)        TO WS-ROW-OPT.
+           MOVE SFL-MEMBER-ID (SFL-IX2) TO WS-ROW-MEMBER-ID.
+           MOVE SFL-NAME (SFL-IX2)      TO WS-ROW-NAME.
+           MOVE SFL-EMAIL (SFL-IX2)     TO WS-ROW-EMAIL.
+           DISPLAY MEMSFL-O.
+           ADD 1 TO WS-CUR-LINE.
+
+      *> The screen lines were re-used for each row on the way out, so
+      *> they are re-accepted the same way, one row at a time, to
+      *> capture whatever SFLOPT the operator keyed against it.
+       ACCEPT-ROWS-PARA.
+           COMPUTE WS-CUR-LINE = 4 + SFL-IX2.
+           ACCEPT MEMSFL-O.
+           MOVE WS-ROW-OPT TO SFLOPT (SFL-IX2).
+
+      *> PROCESS-SUBFILE scans every subfile line for an option keyed
+      *> against it and dispatches it, same as a real DDS subfile
+      *> would do via SFLOPT OF MEMSFL-I. F6 opens the add-new form.
+       PROCESS-SUBFILE.
+           EVALUATE TRUE
+               WHEN IN03 = 1
+                   CONTINUE
+               WHEN IN06 = 1
+                   MOVE 0 TO IN06
+                   PERFORM ADD-MEMBER-PARA THRU ADD-MEMBER-EXIT-PARA
+                   PERFORM RELOAD-FIRST-PAGE-PARA
+                       THRU RELOAD-FIRST-PAGE-EXIT-PARA
+               WHEN OTHER
+                   PERFORM COLLECT-KEYED-ROWS-PARA
+                       THRU COLLECT-KEYED-ROWS-EXIT-PARA
+                   PERFORM VARYING WS-SFL-IX FROM 1 BY 1
+                       UNTIL WS-SFL-IX > WS-KEYED-COUNT
+                       PERFORM DISPATCH-OPTION-PARA
+                           THRU DISPATCH-OPTION-EXIT-PARA
+                   END-PERFORM
+                   IF IN05 = 1
+                       MOVE 0 TO IN05
+                       PERFORM RELOAD-FIRST-PAGE-PARA
+                           THRU RELOAD-FIRST-PAGE-EXIT-PARA
+                   ELSE
+      *> A dispatched '2'/'4' already reloaded page 1 itself (see
+      *> DISPATCH-OPTION-PARA) - advancing to page 2 here on the same
+      *> keystroke would carry the operator straight past the page
+      *> their edit/delete just landed on, with no chance to see it
+      *> reflected. Only a genuine "continue" keystroke - nothing
+      *> keyed this pass - should page forward on IN62.
+                       IF WS-KEYED-COUNT = 0 AND IN62 = 1
+                           PERFORM LOAD-SUBFILE
+                               THRU LOAD-SUBFILE-EXIT-PARA
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+       PROCESS-SUBFILE-EXIT-PARA.
+           EXIT.
+
+      *> Copies every keyed row out of MEMSFL-TABLE, blanking SFLOPT
+      *> behind it, before DISPATCH-OPTION-PARA is let near any of
+      *> them - see WS-KEYED-ROWS above.
+       COLLECT-KEYED-ROWS-PARA.
+           MOVE 0 TO WS-KEYED-COUNT.
+           PERFORM COLLECT-ROW-PARA
+               VARYING SFL-IX2 FROM 1 BY 1
+               UNTIL SFL-IX2 > WS-SFL-COUNT.
+       COLLECT-KEYED-ROWS-EXIT-PARA.
+           EXIT.
+
+       COLLECT-ROW-PARA.
+           IF SFLOPT (SFL-IX2) NOT = SPACE
+               ADD 1 TO WS-KEYED-COUNT
+               MOVE SFLOPT (SFL-IX2)
+                   TO WS-KEYED-OPT (WS-KEYED-COUNT)
+               MOVE SFL-MEMBER-ID (SFL-IX2)
+                   TO WS-KEYED-ID (WS-KEYED-COUNT)
+               MOVE ' ' TO SFLOPT (SFL-IX2)
+           END-IF.
+
+       DISPATCH-OPTION-PARA.
+           EVALUATE WS-KEYED-OPT (WS-SFL-IX)
+               WHEN '2'
+                   MOVE WS-KEYED-ID (WS-SFL-IX) TO WS-EDIT-ID
+                   CALL 'EDITMEM' USING WS-EDIT-ID WS-OPERATOR-ID
+                   PERFORM RELOAD-FIRST-PAGE-PARA
+                       THRU RELOAD-FIRST-PAGE-EXIT-PARA
+               WHEN '4'
+                   MOVE WS-KEYED-ID (WS-SFL-IX) TO WS-EDIT-ID
+                   CALL 'DELMEM' USING WS-EDIT-ID WS-OPERATOR-ID
+                   PERFORM RELOAD-FIRST-PAGE-PARA
+                       THRU RELOAD-FIRST-PAGE-EXIT-PARA
+               WHEN OTHER
+                   MOVE 'INVALID OPTION KEYED' TO WS-LIST-MSG
+           END-EVALUATE.
+       DISPATCH-OPTION-EXIT-PARA.
+           EXIT.
+
+       RELOAD-FIRST-PAGE-PARA.
+           MOVE SPACES TO WS-LAST-MEMBER-ID.
+           PERFORM LOAD-SUBFILE THRU LOAD-SUBFILE-EXIT-PARA.
+       RELOAD-FIRST-PAGE-EXIT-PARA.
+           EXIT.
+
+      *> F6 add-new: blank entry form, validate (re-prompting on a bad
+      *> email instead of dropping the message and quitting), SQL
+      *> INSERT, audit.
+       ADD-MEMBER-PARA.
+           MOVE SPACES TO WS-NEW-NAME WS-NEW-EMAIL WS-LIST-MSG
+               WS-FUNCTION-KEY.
+           MOVE 'N' TO WS-EMAIL-VALID-SW.
+           PERFORM ACCEPT-NEW-MEMBER-PARA THRU ACCEPT-NEW-MEMBER-EXIT-PARA
+               UNTIL WS-EMAIL-IS-VALID OR WS-FUNCTION-KEY = 'F3'.
+           IF WS-FUNCTION-KEY = 'F3'
+               GO TO ADD-MEMBER-EXIT-PARA
+           END-IF.
+      *> SELECT ... FROM FINAL TABLE recovers the generated MEMBER_ID
+      *> straight off the row this INSERT created, rather than
+      *> re-querying by NAME/EMAIL afterwards - which could pick up
+      *> the wrong row under a concurrent insert or a duplicate
+      *> name+email.
+           EXEC SQL
+               SELECT MEMBER_ID INTO :DB-MEMBER-ID
+                   FROM FINAL TABLE (
+                       INSERT INTO MEMBERS (NAME, EMAIL, STATUS)
+                           VALUES (:WS-NEW-NAME, :WS-NEW-EMAIL, 'A')
+                   )
+           END-EXEC.
+      *> Only audit a change that actually happened - a failed INSERT
+      *> (constraint violation, connection drop) must not leave an
+      *> AUDITLOG row claiming the member was added.
+           IF SQLCODE = 0
+               CALL 'AUDITLOG' USING DB-MEMBER-ID WS-AUDIT-NO-OLD-NAME
+                   WS-AUDIT-NO-OLD-EMAIL WS-NEW-NAME WS-NEW-EMAIL
+                   WS-OPERATOR-ID WS-AUDIT-ACTION-ADD
+           ELSE
+               MOVE 'ADD FAILED - MEMBER NOT SAVED' TO WS-LIST-MSG
+           END-IF.
+       ADD-MEMBER-EXIT-PARA.
+           EXIT.
+
+       ACCEPT-NEW-MEMBER-PARA.
+           DISPLAY ADDMEM-O.
+           ACCEPT ADDMEM-O.
+           IF WS-FUNCTION-KEY NOT = 'F3'
+               CALL 'EMAILVAL' USING WS-NEW-EMAIL WS-EMAIL-VALID-SW
+                   WS-EMAIL-REASON
+               IF NOT WS-EMAIL-IS-VALID
+                   MOVE WS-EMAIL-REASON TO WS-LIST-MSG
+               END-IF
+           END-IF.
+       ACCEPT-NEW-MEMBER-EXIT-PARA.
+           EXIT.
+
+       CLOSE-PARA.
+           CONTINUE.
+       CLOSE-EXIT-PARA.
+           EXIT.
+       EXIT-PARA.
+           EXIT PROGRAM.
