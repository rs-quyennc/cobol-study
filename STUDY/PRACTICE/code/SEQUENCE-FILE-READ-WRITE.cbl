@@ -11,10 +11,52 @@
            SELECT OUTPUT-FILE ASSIGN TO OUTPUT-FILE-DD
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS FS-OUTPUT-FILE.
+           SELECT PARM-FILE ASSIGN TO PARM-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-PARM-FILE.
+           SELECT CONTROL-RPT-FILE ASSIGN TO CONTROL-RPT-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-CONTROL-RPT-FILE.
+           SELECT REJECT-FILE ASSIGN TO REJECT-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-REJECT-FILE.
+           SELECT CSV-OUTPUT-FILE ASSIGN TO CSV-OUTPUT-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-CSV-OUTPUT-FILE.
+      *> INPUT-FILE arrives in whatever order the upstream feed used
+      *> it in; it is sorted by STORE-ID/ITEM-ID into SORTED-FILE
+      *> ahead of PROCESS-PARA so the extract comes out store-
+      *> sequenced regardless of source order.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT SORTED-FILE ASSIGN TO SORTED-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-SORTED-FILE.
+      *> RESTART-FILE holds the one checkpoint record this run keeps
+      *> overwriting as it goes: how many records had been read,
+      *> written and rejected as of the last checkpoint. A RESTART
+      *> run reads it back to know how many SORTED-FILE records to
+      *> skip over and to pick its counters back up where the failed
+      *> run left off, instead of starting the extract over from
+      *> scratch.
+           SELECT RESTART-FILE ASSIGN TO RESTART-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-RESTART-FILE.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-FILE-REC.
+           05  RAW-STORE-ID PIC 9(05).
+           05  FILLER       PIC X(01).
+           05  RAW-ITEM-ID  PIC X(10).
+           05  FILLER       PIC X(64).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-STORE-ID PIC 9(05).
+           05  FILLER      PIC X(01).
+           05  SW-ITEM-ID  PIC X(10).
+           05  FILLER      PIC X(64).
+       FD  SORTED-FILE.
+       01  SORTED-FILE-REC.
            05  STORE-ID    PIC 9(05).
            05  FILLER      PIC X(01).
            05  ITEM-ID     PIC X(10).
@@ -25,43 +67,273 @@
               05  DELIMIT      PIC X(01).
               05  O-ITEM-ID    PIC X(10).
               05  FILLER       PIC X(64).
+      *> PARM-FILE carries the STORE-ID selection range for the run,
+      *> so ops can change which stores get extracted without a
+      *> recompile. One record: low store, high store. If the card
+      *> is missing or blank the legacy ">12346" cut-in is used.
+      *> PARM-CSV-MODE of 'Y' also turns on the CSV-OUTPUT-FILE
+      *> (comma-separated, quoted, with a header row) alongside the
+      *> standard pipe-delimited OUTPUT-FILE that other jobs depend
+      *> on — the pipe format is never altered by this switch.
+      *> PARM-RESTART-MODE of 'Y' tells this run it is resuming a
+      *> prior run that stopped partway through, instead of starting
+      *> a fresh extract.
+       FD  PARM-FILE.
+       01  PARM-FILE-REC.
+           05  PARM-STORE-LOW   PIC 9(05).
+           05  FILLER           PIC X(01).
+           05  PARM-STORE-HIGH  PIC 9(05).
+           05  FILLER           PIC X(01).
+           05  PARM-CSV-MODE    PIC X(01).
+           05  FILLER           PIC X(01).
+           05  PARM-RESTART-MODE PIC X(01).
+           05  FILLER           PIC X(65).
+      *> CONTROL-RPT-FILE carries the end-of-job control totals so
+      *> the nightly run log shows read/written/rejected counts
+      *> instead of us having to infer them from file sizes.
+       FD  CONTROL-RPT-FILE.
+       01  CONTROL-RPT-REC     PIC X(80).
+      *> REJECT-FILE captures every record the STORE-ID range test
+      *> dropped, with a reason code, so a store can be told exactly
+      *> why their item did not show up in the extract.
+       FD  REJECT-FILE.
+       01  REJECT-FILE-REC.
+           05  RJ-STORE-ID      PIC 9(05).
+           05  FILLER           PIC X(01).
+           05  RJ-ITEM-ID       PIC X(10).
+           05  FILLER           PIC X(01).
+           05  RJ-REASON-CODE   PIC X(15).
+           05  FILLER           PIC X(48).
+      *> CSV-OUTPUT-FILE is the spreadsheet-friendly mirror of
+      *> OUTPUT-FILE, turned on by PARM-CSV-MODE. Header row plus
+      *> one quoted, comma-separated line per record written.
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-OUTPUT-REC       PIC X(20).
+       FD  RESTART-FILE.
+       01  RESTART-FILE-REC.
+           05  RST-READ-COUNT   PIC 9(07).
+           05  RST-WRITE-COUNT  PIC 9(07).
+           05  RST-REJECT-COUNT PIC 9(07).
+           05  FILLER           PIC X(59).
        WORKING-STORAGE SECTION.
            01  FS-INPUT-FILE   PIC X(02)   VALUE SPACES.
                88  FS-INPUT-FILE-OK        VALUE '00'.
                88  FS-INPUT-FILE-EOF       VALUE '10'.
+           01  FS-SORTED-FILE  PIC X(02)   VALUE SPACES.
+               88  FS-SORTED-FILE-OK       VALUE '00'.
+               88  FS-SORTED-FILE-EOF      VALUE '10'.
            01  FS-OUTPUT-FILE  PIC X(02)   VALUE SPACES.
                88  FS-OUTPUT-FILE-OK       VALUE '00'.
                88  FS-OUTPUT-FILE-EOF      VALUE '10'.
+           01  FS-PARM-FILE    PIC X(02)   VALUE SPACES.
+               88  FS-PARM-FILE-OK         VALUE '00'.
+               88  FS-PARM-FILE-EOF        VALUE '10'.
+           01  FS-CONTROL-RPT-FILE PIC X(02) VALUE SPACES.
+               88  FS-CONTROL-RPT-FILE-OK  VALUE '00'.
+           01  FS-REJECT-FILE  PIC X(02)   VALUE SPACES.
+               88  FS-REJECT-FILE-OK       VALUE '00'.
+           01  FS-CSV-OUTPUT-FILE PIC X(02) VALUE SPACES.
+               88  FS-CSV-OUTPUT-FILE-OK   VALUE '00'.
+           01  FS-RESTART-FILE PIC X(02)   VALUE SPACES.
+               88  FS-RESTART-FILE-OK      VALUE '00'.
+           01  WS-CSV-MODE     PIC X(01)   VALUE 'N'.
+               88  WS-CSV-MODE-ON          VALUE 'Y'.
+           01  WS-RESTART-MODE PIC X(01)   VALUE 'N'.
+               88  WS-RESTART-MODE-ON      VALUE 'Y'.
+           01  WS-CHECKPOINT-INTERVAL PIC 9(02) VALUE 10.
+           01  WS-CHECKPOINT-REMAINDER PIC 9(02).
+           01  WS-CHECKPOINT-QUOTIENT  PIC 9(07).
+           01  WS-SKIP-COUNT    PIC 9(07)   VALUE 0.
+           01  CSV-DETAIL-LINE.
+               05  FILLER           PIC X VALUE '"'.
+               05  CSV-STORE-ID     PIC 9(05).
+               05  FILLER           PIC X(02) VALUE '",'.
+               05  FILLER           PIC X VALUE '"'.
+               05  CSV-ITEM-ID      PIC X(10).
+               05  FILLER           PIC X VALUE '"'.
            01  COUNTERS.
-               05  READ-COUNT  PIC 9(2).
-               05  WRITE-COUNT PIC 9(2).
+               05  READ-COUNT   PIC 9(07).
+               05  WRITE-COUNT  PIC 9(07).
+               05  REJECT-COUNT PIC 9(07).
+           01  STORE-SELECT-RANGE.
+               05  WS-STORE-LOW   PIC 9(05) VALUE 12347.
+               05  WS-STORE-HIGH  PIC 9(05) VALUE 99999.
+           01  CONTROL-TOTALS-LINE.
+               05  CT-LABEL     PIC X(23).
+               05  CT-VALUE     PIC ZZZZZZ9.
+               05  FILLER       PIC X(52).
+      *> WS-RECONCILE-TOTAL should always equal READ-COUNT: every
+      *> record read either gets written to OUTPUT-FILE or rejected
+      *> to REJECT-FILE, with no third outcome. WRITE-TOTALS-PARA
+      *> checks this and says so on CONTROL-RPT-FILE, instead of
+      *> leaving ops to add the two counts up by hand.
+           01  WS-RECONCILE-TOTAL PIC 9(07).
+           01  RECONCILE-LINE.
+               05  RC-LABEL     PIC X(23).
+               05  RC-RESULT    PIC X(25).
+               05  FILLER       PIC X(32).
+
+      *> ERRLOG's LINKAGE SECTION items are wider than the literals
+      *> this program passes it (CALL...USING is by reference, so a
+      *> short literal leaves ERRLOG reading past its own storage) -
+      *> these are sized to match ERRLOG's LK-PROGRAM-ID/LK-FILE-NAME/
+      *> LK-OPERATION exactly and MOVEd into before every CALL.
+           01  WS-ERRLOG-PROGRAM-ID PIC X(18)
+                   VALUE 'SEQFILE-READ-WRITE'.
+           01  WS-ERRLOG-FILE-NAME  PIC X(20) VALUE SPACES.
+           01  WS-ERRLOG-OPERATION  PIC X(05) VALUE 'OPEN'.
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-para
        MAIN-PARA.
+           PERFORM SORT-PARA THRU SORT-EXIT-PARA.
            PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
            PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
            PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
            STOP RUN.
-       OPEN-PARA.  
-           INITIALIZE FS-INPUT-FILE FS-OUTPUT-FILE 
-                       READ-COUNT WRITE-COUNT.
-           OPEN INPUT INPUT-FILE
-           IF FS-INPUT-FILE-OK
+       SORT-PARA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-STORE-ID
+               ON ASCENDING KEY SW-ITEM-ID
+               USING INPUT-FILE
+               GIVING SORTED-FILE.
+       SORT-EXIT-PARA.
+           EXIT.
+       OPEN-PARA.
+           INITIALIZE FS-SORTED-FILE FS-OUTPUT-FILE
+                       READ-COUNT WRITE-COUNT REJECT-COUNT.
+           OPEN INPUT SORTED-FILE
+           IF FS-SORTED-FILE-OK
                CONTINUE
            ELSE
-               DISPLAY 'FILE OPEN FAILED: ' FS-INPUT-FILE
+               DISPLAY 'FILE OPEN FAILED: ' FS-SORTED-FILE
+               MOVE 'SORTED-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-SORTED-FILE
                GO TO EXIT-PARA
            END-IF.
-           OPEN OUTPUT OUTPUT-FILE
+           PERFORM READ-PARM-PARA THRU READ-PARM-EXIT-PARA.
+           IF WS-RESTART-MODE-ON
+               PERFORM READ-CHECKPOINT-PARA THRU
+                   READ-CHECKPOINT-EXIT-PARA
+               PERFORM SKIP-TO-CHECKPOINT-PARA THRU
+                   SKIP-TO-CHECKPOINT-EXIT-PARA
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
            IF FS-OUTPUT-FILE-OK
                 CONTINUE
            ELSE
                 DISPLAY 'OUTPUT FILE OPEN FAILED: ' FS-OUTPUT-FILE
+                MOVE 'OUTPUT-FILE' TO WS-ERRLOG-FILE-NAME
+                CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                    WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                    FS-OUTPUT-FILE
                 GO TO EXIT-PARA
            END-IF.
+           IF WS-RESTART-MODE-ON
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF FS-REJECT-FILE-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'REJECT FILE OPEN FAILED: ' FS-REJECT-FILE
+               MOVE 'REJECT-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-REJECT-FILE
+               GO TO EXIT-PARA
+           END-IF.
+           IF WS-CSV-MODE-ON
+               IF WS-RESTART-MODE-ON
+                   OPEN EXTEND CSV-OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT CSV-OUTPUT-FILE
+               END-IF
+               IF NOT FS-CSV-OUTPUT-FILE-OK
+                   DISPLAY 'CSV FILE OPEN FAILED: ' FS-CSV-OUTPUT-FILE
+                   MOVE 'CSV-OUTPUT-FILE' TO WS-ERRLOG-FILE-NAME
+                   CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                       WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                       FS-CSV-OUTPUT-FILE
+                   GO TO EXIT-PARA
+               END-IF
+               IF NOT WS-RESTART-MODE-ON
+                   MOVE 'STORE_ID,ITEM_ID' TO CSV-OUTPUT-REC
+                   WRITE CSV-OUTPUT-REC
+               END-IF
+           END-IF.
+       READ-PARM-PARA.
+           OPEN INPUT PARM-FILE
+           IF NOT FS-PARM-FILE-OK
+               DISPLAY 'PARM FILE NOT AVAILABLE, USING DEFAULT RANGE'
+               GO TO READ-PARM-EXIT-PARA
+           END-IF.
+           READ PARM-FILE
+           IF FS-PARM-FILE-OK
+      *> A card can exist and still carry a blank/space low-high pair
+      *> (e.g. a template record someone forgot to fill in) - that is
+      *> not numeric and must not be trusted into WS-STORE-LOW/
+      *> WS-STORE-HIGH, which later drive relational STORE-ID
+      *> comparisons. Fall back to the default range exactly as if
+      *> the card were missing.
+               IF PARM-STORE-LOW IS NUMERIC
+                       AND PARM-STORE-HIGH IS NUMERIC
+                   MOVE PARM-STORE-LOW   TO WS-STORE-LOW
+                   MOVE PARM-STORE-HIGH  TO WS-STORE-HIGH
+               ELSE
+                   DISPLAY 'PARM FILE RANGE NOT NUMERIC, USING'
+                       ' DEFAULT RANGE'
+               END-IF
+               MOVE PARM-CSV-MODE    TO WS-CSV-MODE
+               MOVE PARM-RESTART-MODE TO WS-RESTART-MODE
+           ELSE
+               DISPLAY 'PARM FILE EMPTY, USING DEFAULT RANGE'
+           END-IF.
+           CLOSE PARM-FILE.
+       READ-PARM-EXIT-PARA.
+           EXIT.
+      *> Picks up the counts as of the last checkpoint, written by
+      *> this same program's own prior (failed) run.
+       READ-CHECKPOINT-PARA.
+           OPEN INPUT RESTART-FILE
+           IF NOT FS-RESTART-FILE-OK
+               DISPLAY 'RESTART FILE NOT AVAILABLE, STARTING AT ZERO'
+               GO TO READ-CHECKPOINT-EXIT-PARA
+           END-IF.
+           READ RESTART-FILE
+           IF FS-RESTART-FILE-OK
+               MOVE RST-READ-COUNT   TO READ-COUNT
+               MOVE RST-WRITE-COUNT  TO WRITE-COUNT
+               MOVE RST-REJECT-COUNT TO REJECT-COUNT
+           ELSE
+               DISPLAY 'RESTART FILE EMPTY, STARTING AT ZERO'
+           END-IF.
+           CLOSE RESTART-FILE.
+       READ-CHECKPOINT-EXIT-PARA.
+           EXIT.
+      *> SORTED-FILE is sequential - there is no key to START on, so
+      *> getting back to the checkpoint means reading past the
+      *> records already processed last time and throwing them away.
+       SKIP-TO-CHECKPOINT-PARA.
+           MOVE 0 TO WS-SKIP-COUNT.
+           PERFORM UNTIL WS-SKIP-COUNT >= READ-COUNT
+                   OR FS-SORTED-FILE-EOF
+               READ SORTED-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM.
+       SKIP-TO-CHECKPOINT-EXIT-PARA.
+           EXIT.
        PROCESS-PARA.
-           PERFORM UNTIL FS-INPUT-FILE-EOF
-               READ INPUT-FILE
+           PERFORM UNTIL FS-SORTED-FILE-EOF
+               READ SORTED-FILE
                AT END
                    IF READ-COUNT < 1
                        DISPLAY 'NO RECORDS PRESENT'
@@ -73,12 +345,53 @@
            END-PERFORM.
        WRITE-PARA.
            ADD 1 TO READ-COUNT.
-           IF STORE-ID > 12346
+           IF STORE-ID >= WS-STORE-LOW AND STORE-ID <= WS-STORE-HIGH
                MOVE "|" TO DELIMIT
                MOVE STORE-ID TO O-STORE-ID
                MOVE ITEM-ID TO O-ITEM-ID
                WRITE OUTPUT-FILE-REC
+               ADD 1 TO WRITE-COUNT
+               IF WS-CSV-MODE-ON
+                   MOVE STORE-ID TO CSV-STORE-ID
+                   MOVE ITEM-ID TO CSV-ITEM-ID
+                   MOVE CSV-DETAIL-LINE TO CSV-OUTPUT-REC
+                   WRITE CSV-OUTPUT-REC
+               END-IF
+           ELSE
+               ADD 1 TO REJECT-COUNT
+               MOVE STORE-ID TO RJ-STORE-ID
+               MOVE ITEM-ID  TO RJ-ITEM-ID
+               IF STORE-ID < WS-STORE-LOW
+                   MOVE 'BELOW-THRESHOLD' TO RJ-REASON-CODE
+               ELSE
+                   MOVE 'ABOVE-THRESHOLD' TO RJ-REASON-CODE
+               END-IF
+               WRITE REJECT-FILE-REC
+           END-IF.
+           DIVIDE READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT-PARA THRU
+                   WRITE-CHECKPOINT-EXIT-PARA
            END-IF.
+       WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT RESTART-FILE.
+           IF NOT FS-RESTART-FILE-OK
+               DISPLAY 'RESTART FILE OPEN FAILED: ' FS-RESTART-FILE
+               MOVE 'RESTART-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-RESTART-FILE
+               GO TO WRITE-CHECKPOINT-EXIT-PARA
+           END-IF.
+           MOVE READ-COUNT   TO RST-READ-COUNT.
+           MOVE WRITE-COUNT  TO RST-WRITE-COUNT.
+           MOVE REJECT-COUNT TO RST-REJECT-COUNT.
+           WRITE RESTART-FILE-REC.
+           CLOSE RESTART-FILE.
+       WRITE-CHECKPOINT-EXIT-PARA.
+           EXIT.
        OPEN-EXIT-PARA.
            EXIT.
        PROCESS-EXIT-PARA.            
@@ -86,7 +399,52 @@
        WRITE-EXIT-PARA.
            EXIT.
        CLOSE-PARA.
-           CLOSE INPUT-FILE OUTPUT-FILE.
+           PERFORM WRITE-TOTALS-PARA THRU WRITE-TOTALS-EXIT-PARA.
+           CLOSE SORTED-FILE OUTPUT-FILE REJECT-FILE.
+           IF WS-CSV-MODE-ON
+               CLOSE CSV-OUTPUT-FILE
+           END-IF.
+       WRITE-TOTALS-PARA.
+           OPEN OUTPUT CONTROL-RPT-FILE
+           IF NOT FS-CONTROL-RPT-FILE-OK
+               DISPLAY 'CONTROL RPT OPEN FAILED: ' FS-CONTROL-RPT-FILE
+               MOVE 'CONTROL-RPT-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-CONTROL-RPT-FILE
+               GO TO WRITE-TOTALS-EXIT-PARA
+           END-IF.
+           MOVE 'SEQFILE-READ-WRITE CONTROL TOTALS' TO CONTROL-RPT-REC
+           WRITE CONTROL-RPT-REC.
+           MOVE SPACES TO CONTROL-RPT-REC
+           WRITE CONTROL-RPT-REC.
+           MOVE 'RECORDS READ          :' TO CT-LABEL
+           MOVE READ-COUNT TO CT-VALUE
+           MOVE CONTROL-TOTALS-LINE TO CONTROL-RPT-REC
+           WRITE CONTROL-RPT-REC.
+           MOVE 'RECORDS WRITTEN       :' TO CT-LABEL
+           MOVE WRITE-COUNT TO CT-VALUE
+           MOVE CONTROL-TOTALS-LINE TO CONTROL-RPT-REC
+           WRITE CONTROL-RPT-REC.
+           MOVE 'RECORDS REJECTED      :' TO CT-LABEL
+           MOVE REJECT-COUNT TO CT-VALUE
+           MOVE CONTROL-TOTALS-LINE TO CONTROL-RPT-REC
+           WRITE CONTROL-RPT-REC.
+           ADD WRITE-COUNT REJECT-COUNT GIVING WS-RECONCILE-TOTAL.
+           MOVE 'RECONCILIATION        :' TO RC-LABEL.
+           IF READ-COUNT = WS-RECONCILE-TOTAL
+               MOVE 'IN BALANCE' TO RC-RESULT
+           ELSE
+               MOVE 'OUT OF BALANCE' TO RC-RESULT
+      *> RC 8 trips EXTUPD's own COND=(4,GE,STEP010) so a downstream
+      *> maintenance run never fires off an out-of-balance extract.
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           MOVE RECONCILE-LINE TO CONTROL-RPT-REC.
+           WRITE CONTROL-RPT-REC.
+           CLOSE CONTROL-RPT-FILE.
+       WRITE-TOTALS-EXIT-PARA.
+           EXIT.
        CLOSE-EXIT-PARA.
            EXIT.
        EXIT-PARA.
