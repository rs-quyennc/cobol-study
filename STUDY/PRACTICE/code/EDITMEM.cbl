@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDITMEM.
+       AUTHOR. QUYENNC
+
+      *> CALLed by MEMMGMT's PROCESS-SUBFILE for subfile option "2 -
+      *> edit". Pulls the current NAME/EMAIL for LK-MEMBER-ID,
+      *> presents an edit screen, validates the new email, and
+      *> updates MEMBERS - logging the before/after via AUDITLOG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-NAME              PIC X(30)  VALUE SPACES.
+       01  WS-OLD-EMAIL             PIC X(255) VALUE SPACES.
+       01  WS-NEW-NAME              PIC X(30)  VALUE SPACES.
+       01  WS-NEW-EMAIL             PIC X(255) VALUE SPACES.
+       01  WS-EDIT-MSG              PIC X(60)  VALUE SPACES.
+       01  WS-EMAIL-VALID-SW        PIC X(01)  VALUE 'Y'.
+           88  WS-EMAIL-IS-VALID             VALUE 'Y'.
+       01  WS-EMAIL-REASON          PIC X(40)  VALUE SPACES.
+       01  WS-NOT-FOUND-SW          PIC X(01)  VALUE 'N'.
+           88  WS-MEMBER-NOT-FOUND           VALUE 'Y'.
+       01  WS-ACTION-EDIT           PIC X(10)  VALUE 'EDIT'.
+       01  WS-EDIT-FUNCTION-KEY     PIC X(02)  VALUE SPACES.
+
+      *> SQLCODE only - this program never looks at the rest of
+      *> SQLCA, so it declares the one field it checks rather than
+      *> pulling in the whole communication area.
+       01  SQLCODE                  PIC S9(09) COMP-5 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-MEMBER-ID             PIC X(10).
+       01  LK-OPERATOR-ID           PIC X(10).
+
+       SCREEN SECTION.
+       01  EDITMEM-O.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "EDIT MEMBER".
+           05  LINE 02 COLUMN 01 VALUE "MEMBER ID:".
+           05  LINE 02 COLUMN 12 PIC X(10) FROM LK-MEMBER-ID.
+           05  LINE 04 COLUMN 01 VALUE "NAME :".
+           05  LINE 04 COLUMN 08 PIC X(30) USING WS-NEW-NAME.
+           05  LINE 05 COLUMN 01 VALUE "EMAIL:".
+           05  LINE 05 COLUMN 08 PIC X(255) USING WS-NEW-EMAIL.
+           05  LINE 07 COLUMN 01 PIC X(60) USING WS-EDIT-MSG.
+           05  LINE 08 COLUMN 01 VALUE
+               "F3=EXIT WITHOUT SAVING  ENTER=SAVE".
+           05  LINE 09 COLUMN 01 VALUE "CMD:".
+           05  LINE 09 COLUMN 06 PIC X(02) USING WS-EDIT-FUNCTION-KEY.
+
+       PROCEDURE DIVISION USING LK-MEMBER-ID LK-OPERATOR-ID.
+      *> cobol-lint CL002 main-para
+       MAIN-PARA.
+           PERFORM FETCH-MEMBER-PARA THRU FETCH-MEMBER-EXIT-PARA.
+           IF WS-MEMBER-NOT-FOUND
+               GOBACK
+           END-IF.
+           MOVE WS-OLD-NAME  TO WS-NEW-NAME.
+           MOVE WS-OLD-EMAIL TO WS-NEW-EMAIL.
+           MOVE SPACES       TO WS-EDIT-MSG WS-EDIT-FUNCTION-KEY.
+           MOVE 'N' TO WS-EMAIL-VALID-SW.
+      *> Keeps re-showing the screen (with the rejection reason) on a
+      *> bad email instead of giving up after one try - F3 is the
+      *> only way out without a valid email.
+           PERFORM ACCEPT-EDIT-PARA THRU ACCEPT-EDIT-EXIT-PARA
+               UNTIL WS-EMAIL-IS-VALID OR WS-EDIT-FUNCTION-KEY = 'F3'.
+           IF WS-EDIT-FUNCTION-KEY NOT = 'F3'
+               PERFORM UPDATE-MEMBER-PARA THRU UPDATE-MEMBER-EXIT-PARA
+           END-IF.
+           GOBACK.
+
+       ACCEPT-EDIT-PARA.
+           DISPLAY EDITMEM-O.
+           ACCEPT EDITMEM-O.
+           IF WS-EDIT-FUNCTION-KEY NOT = 'F3'
+               PERFORM VALIDATE-PARA THRU VALIDATE-EXIT-PARA
+               IF NOT WS-EMAIL-IS-VALID
+                   MOVE WS-EMAIL-REASON TO WS-EDIT-MSG
+               END-IF
+           END-IF.
+       ACCEPT-EDIT-EXIT-PARA.
+           EXIT.
+
+       FETCH-MEMBER-PARA.
+           MOVE 'N' TO WS-NOT-FOUND-SW.
+           EXEC SQL
+               SELECT NAME, EMAIL INTO :WS-OLD-NAME, :WS-OLD-EMAIL
+                   FROM MEMBERS
+                   WHERE MEMBER_ID = :LK-MEMBER-ID AND STATUS <> 'D'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-NOT-FOUND-SW
+           END-IF.
+       FETCH-MEMBER-EXIT-PARA.
+           EXIT.
+
+       VALIDATE-PARA.
+           CALL 'EMAILVAL' USING WS-NEW-EMAIL WS-EMAIL-VALID-SW
+               WS-EMAIL-REASON.
+       VALIDATE-EXIT-PARA.
+           EXIT.
+
+       UPDATE-MEMBER-PARA.
+           EXEC SQL
+               UPDATE MEMBERS
+                   SET NAME = :WS-NEW-NAME, EMAIL = :WS-NEW-EMAIL
+                   WHERE MEMBER_ID = :LK-MEMBER-ID
+           END-EXEC.
+      *> Only audit a change that actually happened - a failed UPDATE
+      *> must not leave an AUDITLOG row claiming the edit was saved.
+           IF SQLCODE = 0
+               CALL 'AUDITLOG' USING LK-MEMBER-ID WS-OLD-NAME
+                   WS-OLD-EMAIL WS-NEW-NAME WS-NEW-EMAIL
+                   LK-OPERATOR-ID WS-ACTION-EDIT
+           ELSE
+               MOVE 'UPDATE FAILED - CHANGES NOT SAVED' TO WS-EDIT-MSG
+           END-IF.
+       UPDATE-MEMBER-EXIT-PARA.
+           EXIT.
