@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. QUYENNC
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> EMPLOYEE-MASTER is the same indexed file INDEXED-FILE-READ
+      *> looks up, opened here I-O so add/change/delete transactions
+      *> can be applied to it directly.
+           SELECT EMPLOYEE-MASTER ASSIGN TO INPUT-FILE-DD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+      *> Must carry the same alternate key as INDEXED-FILE-READ's
+      *> SELECT for this file — they describe the same physical
+      *> indexed dataset.
+           ALTERNATE RECORD KEY IS EMP-NAME WITH DUPLICATES
+           FILE STATUS FS-EMPLOYEE-MASTER.
+      *> TRANS-FILE carries one maintenance transaction per record:
+      *> TRANS-CODE of A (add), U (update) or D (delete).
+           SELECT TRANS-FILE ASSIGN TO TRANS-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-TRANS-FILE.
+           SELECT RESULT-FILE ASSIGN TO RESULT-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-RESULT-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-MASTER-REC.
+           05 EMP-ID       PIC X(5).
+           05 FILLER       PIC X(1).
+           05 EMP-NAME     PIC X(19).
+           05 REM-BYTE     PIC X(55).
+       FD  TRANS-FILE.
+       01  TRANS-FILE-REC.
+           05 TRANS-CODE   PIC X(1).
+               88 TRANS-IS-ADD      VALUE 'A'.
+               88 TRANS-IS-UPDATE   VALUE 'U'.
+               88 TRANS-IS-DELETE   VALUE 'D'.
+           05 TRANS-EMP-ID PIC X(5).
+           05 TRANS-EMP-NAME PIC X(19).
+           05 FILLER       PIC X(55).
+       FD  RESULT-FILE.
+       01  RESULT-FILE-REC.
+           05 RS-TRANS-CODE   PIC X(1).
+           05 FILLER          PIC X(1).
+           05 RS-EMP-ID       PIC X(5).
+           05 FILLER          PIC X(1).
+           05 RS-RESULT       PIC X(9).
+           05 FILLER          PIC X(63).
+       WORKING-STORAGE SECTION.
+       01  FS-EMPLOYEE-MASTER  PIC X(02)  VALUE SPACES.
+           88 FS-EMPLOYEE-MASTER-OK        VALUE '00'.
+           88 FS-EMPLOYEE-MASTER-DUP-KEY   VALUE '22'.
+           88 FS-EMPLOYEE-MASTER-NOT-FOUND VALUE '23'.
+       01  FS-TRANS-FILE       PIC X(02)  VALUE SPACES.
+           88 FS-TRANS-FILE-OK             VALUE '00'.
+           88 FS-TRANS-FILE-EOF            VALUE '10'.
+       01  FS-RESULT-FILE      PIC X(02)  VALUE SPACES.
+           88 FS-RESULT-FILE-OK            VALUE '00'.
+
+      *> ERRLOG's LINKAGE SECTION items are wider than the literals
+      *> this program passes it (CALL...USING is by reference, so a
+      *> short literal leaves ERRLOG reading past its own storage) -
+      *> these are sized to match ERRLOG's LK-PROGRAM-ID/LK-FILE-NAME/
+      *> LK-OPERATION exactly and MOVEd into before every CALL.
+       01  WS-ERRLOG-PROGRAM-ID PIC X(18) VALUE 'EMPMAINT'.
+       01  WS-ERRLOG-FILE-NAME  PIC X(20) VALUE SPACES.
+       01  WS-ERRLOG-OPERATION  PIC X(05) VALUE 'OPEN'.
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-para
+       MAIN-PARA.
+           PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
+           PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
+           PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
+           STOP RUN.
+       OPEN-PARA.
+           OPEN I-O EMPLOYEE-MASTER
+           IF FS-EMPLOYEE-MASTER-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'MASTER FILE OPEN FAILED: ' FS-EMPLOYEE-MASTER
+               MOVE 'EMPLOYEE-MASTER' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-EMPLOYEE-MASTER
+               GO TO EXIT-PARA
+           END-IF.
+           OPEN INPUT TRANS-FILE
+           IF FS-TRANS-FILE-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'TRANS FILE OPEN FAILED: ' FS-TRANS-FILE
+               MOVE 'TRANS-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-TRANS-FILE
+               GO TO EXIT-PARA
+           END-IF.
+           OPEN OUTPUT RESULT-FILE
+           IF FS-RESULT-FILE-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'RESULT FILE OPEN FAILED: ' FS-RESULT-FILE
+               MOVE 'RESULT-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-RESULT-FILE
+               GO TO EXIT-PARA
+           END-IF.
+       OPEN-EXIT-PARA.
+           EXIT.
+       PROCESS-PARA.
+           PERFORM UNTIL FS-TRANS-FILE-EOF
+               READ TRANS-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM APPLY-TRANS-PARA THRU APPLY-TRANS-EXIT-PARA
+               END-READ
+           END-PERFORM.
+       APPLY-TRANS-PARA.
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD
+                   PERFORM ADD-EMP-PARA THRU ADD-EMP-EXIT-PARA
+               WHEN TRANS-IS-UPDATE
+                   PERFORM UPDATE-EMP-PARA THRU UPDATE-EMP-EXIT-PARA
+               WHEN TRANS-IS-DELETE
+                   PERFORM DELETE-EMP-PARA THRU DELETE-EMP-EXIT-PARA
+               WHEN OTHER
+                   MOVE TRANS-CODE  TO RS-TRANS-CODE
+                   MOVE TRANS-EMP-ID TO RS-EMP-ID
+                   MOVE 'BAD CODE' TO RS-RESULT
+                   WRITE RESULT-FILE-REC
+           END-EVALUATE.
+       APPLY-TRANS-EXIT-PARA.
+           EXIT.
+       ADD-EMP-PARA.
+           MOVE TRANS-EMP-ID   TO EMP-ID
+           MOVE TRANS-EMP-NAME TO EMP-NAME
+           MOVE SPACES         TO REM-BYTE
+           WRITE EMPLOYEE-MASTER-REC
+               INVALID KEY
+                   MOVE 'A'          TO RS-TRANS-CODE
+                   MOVE TRANS-EMP-ID TO RS-EMP-ID
+                   IF FS-EMPLOYEE-MASTER-DUP-KEY
+                       MOVE 'DUP KEY'  TO RS-RESULT
+                   ELSE
+                       MOVE 'ADD FAIL' TO RS-RESULT
+                   END-IF
+                   WRITE RESULT-FILE-REC
+               NOT INVALID KEY
+                   MOVE 'A'          TO RS-TRANS-CODE
+                   MOVE TRANS-EMP-ID TO RS-EMP-ID
+                   MOVE 'ADDED'      TO RS-RESULT
+                   WRITE RESULT-FILE-REC
+           END-WRITE.
+       ADD-EMP-EXIT-PARA.
+           EXIT.
+       UPDATE-EMP-PARA.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'U'          TO RS-TRANS-CODE
+                   MOVE TRANS-EMP-ID TO RS-EMP-ID
+                   MOVE 'NOT FOUND'  TO RS-RESULT
+                   WRITE RESULT-FILE-REC
+               NOT INVALID KEY
+                   MOVE TRANS-EMP-NAME TO EMP-NAME
+                   REWRITE EMPLOYEE-MASTER-REC
+                       INVALID KEY
+                           MOVE 'U'          TO RS-TRANS-CODE
+                           MOVE TRANS-EMP-ID TO RS-EMP-ID
+                           MOVE 'UPD FAIL'   TO RS-RESULT
+                           WRITE RESULT-FILE-REC
+                       NOT INVALID KEY
+                           MOVE 'U'          TO RS-TRANS-CODE
+                           MOVE TRANS-EMP-ID TO RS-EMP-ID
+                           MOVE 'UPDATED'    TO RS-RESULT
+                           WRITE RESULT-FILE-REC
+                   END-REWRITE
+           END-READ.
+       UPDATE-EMP-EXIT-PARA.
+           EXIT.
+       DELETE-EMP-PARA.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           DELETE EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'D'          TO RS-TRANS-CODE
+                   MOVE TRANS-EMP-ID TO RS-EMP-ID
+                   MOVE 'NOT FOUND'  TO RS-RESULT
+                   WRITE RESULT-FILE-REC
+               NOT INVALID KEY
+                   MOVE 'D'          TO RS-TRANS-CODE
+                   MOVE TRANS-EMP-ID TO RS-EMP-ID
+                   MOVE 'DELETED'    TO RS-RESULT
+                   WRITE RESULT-FILE-REC
+           END-DELETE.
+       DELETE-EMP-EXIT-PARA.
+           EXIT.
+       PROCESS-EXIT-PARA.
+           EXIT.
+       CLOSE-PARA.
+           CLOSE EMPLOYEE-MASTER TRANS-FILE RESULT-FILE.
+       CLOSE-EXIT-PARA.
+           EXIT.
+       EXIT-PARA.
+           EXIT PROGRAM.
