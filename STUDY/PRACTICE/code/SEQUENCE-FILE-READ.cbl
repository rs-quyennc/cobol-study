@@ -8,43 +8,159 @@
            SELECT INPUT-FILE ASSIGN TO INPUT-FILE-DD
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS FS-INPUT-FILE.
+           SELECT REPORT-FILE ASSIGN TO REPORT-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-REPORT-FILE.
+           SELECT PARM-FILE ASSIGN TO PARM-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-PARM-FILE.
+      *> INPUT-FILE arrives in whatever order the upstream feed used
+      *> it in; it is sorted by STORE-ID/ITEM-ID into SORTED-FILE
+      *> ahead of PROCESS-PARA so the report comes out store-sequenced
+      *> regardless of source order.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT SORTED-FILE ASSIGN TO SORTED-FILE-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-SORTED-FILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-FILE-REC.
+           05  RAW-STORE-ID PIC 9(05).
+           05  FILLER       PIC X(01).
+           05  RAW-ITEM-ID  PIC X(10).
+           05  FILLER       PIC X(64).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-STORE-ID PIC 9(05).
+           05  FILLER      PIC X(01).
+           05  SW-ITEM-ID  PIC X(10).
+           05  FILLER      PIC X(64).
+       FD  SORTED-FILE.
+       01  SORTED-FILE-REC.
            05  STORE-ID    PIC 9(05).
            05  FILLER      PIC X(01).
            05  ITEM-ID     PIC X(10).
            05  FILLER      PIC X(64).
+      *> REPORT-FILE is the printed store/item listing, paginated so
+      *> auditors can review it like a real report instead of
+      *> scrolling a spool file of bare DISPLAY lines.
+       FD  REPORT-FILE.
+       01  REPORT-LINE         PIC X(80).
+      *> PARM-FILE carries the lines-per-page override for the
+      *> report. If the card is missing or blank, 60 lines/page
+      *> is used.
+       FD  PARM-FILE.
+       01  PARM-FILE-REC.
+           05  PARM-LINES-PER-PAGE  PIC 9(03).
+           05  FILLER               PIC X(77).
        WORKING-STORAGE SECTION.
            01  FS-INPUT-FILE   PIC X(02)   VALUE SPACES.
                88  FS-INPUT-FILE-OK        VALUE '00'.
                88  FS-INPUT-FILE-EOF       VALUE '10'.
+           01  FS-SORTED-FILE  PIC X(02)   VALUE SPACES.
+               88  FS-SORTED-FILE-OK       VALUE '00'.
+               88  FS-SORTED-FILE-EOF      VALUE '10'.
+           01  FS-REPORT-FILE  PIC X(02)   VALUE SPACES.
+               88  FS-REPORT-FILE-OK       VALUE '00'.
+           01  FS-PARM-FILE    PIC X(02)   VALUE SPACES.
+               88  FS-PARM-FILE-OK         VALUE '00'.
            01  COUNTERS.
-               05  READ-COUNT  PIC 9(2).
-               05  WRITE-COUNT PIC 9(2).
+               05  READ-COUNT  PIC 9(07).
+               05  WRITE-COUNT PIC 9(07).
+           01  REPORT-CONTROLS.
+               05  WS-LINES-PER-PAGE  PIC 9(03) VALUE 060.
+               05  WS-LINE-COUNT      PIC 9(03) VALUE 0.
+               05  WS-PAGE-NO         PIC 9(03) VALUE 0.
+           01  WS-RUN-DATE            PIC 9(08).
+           01  REPORT-HEADING-1.
+               05  FILLER         PIC X(26) VALUE
+                   'STORE/ITEM EXTRACT REPORT'.
+               05  FILLER         PIC X(09) VALUE '  DATE: '.
+               05  RH-RUN-DATE    PIC 9(08).
+               05  FILLER         PIC X(07) VALUE '  PAGE '.
+               05  RH-PAGE-NO     PIC ZZ9.
+               05  FILLER         PIC X(27) VALUE SPACES.
+           01  REPORT-HEADING-2.
+               05  FILLER         PIC X(10) VALUE 'STORE ID'.
+               05  FILLER         PIC X(05) VALUE SPACES.
+               05  FILLER         PIC X(10) VALUE 'ITEM ID'.
+               05  FILLER         PIC X(55) VALUE SPACES.
+           01  REPORT-DETAIL.
+               05  RD-STORE-ID    PIC 9(05).
+               05  FILLER         PIC X(10) VALUE SPACES.
+               05  RD-ITEM-ID     PIC X(10).
+               05  FILLER         PIC X(50) VALUE SPACES.
+
+      *> ERRLOG's LINKAGE SECTION items are wider than the literals
+      *> this program passes it (CALL...USING is by reference, so a
+      *> short literal leaves ERRLOG reading past its own storage) -
+      *> these are sized to match ERRLOG's LK-PROGRAM-ID/LK-FILE-NAME/
+      *> LK-OPERATION exactly and MOVEd into before every CALL.
+           01  WS-ERRLOG-PROGRAM-ID PIC X(18) VALUE 'SEQFILE-READ'.
+           01  WS-ERRLOG-FILE-NAME  PIC X(20) VALUE SPACES.
+           01  WS-ERRLOG-OPERATION  PIC X(05) VALUE 'OPEN'.
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-para
        MAIN-PARA.
+           PERFORM SORT-PARA THRU SORT-EXIT-PARA.
            PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
            PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
            PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
            STOP RUN.
+       SORT-PARA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-STORE-ID
+               ON ASCENDING KEY SW-ITEM-ID
+               USING INPUT-FILE
+               GIVING SORTED-FILE.
+       SORT-EXIT-PARA.
+           EXIT.
        OPEN-PARA.
-           INITIALIZE FS-INPUT-FILE READ-COUNT WRITE-COUNT.
-           OPEN INPUT INPUT-FILE
-           IF FS-INPUT-FILE-OK
+           INITIALIZE FS-SORTED-FILE READ-COUNT WRITE-COUNT.
+           OPEN INPUT SORTED-FILE
+           IF FS-SORTED-FILE-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'FILE OPEN FAILED: ' FS-SORTED-FILE
+               MOVE 'SORTED-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-SORTED-FILE
+               GO TO EXIT-PARA
+           END-IF.
+           OPEN OUTPUT REPORT-FILE
+           IF FS-REPORT-FILE-OK
                CONTINUE
            ELSE
-               DISPLAY 'FILE OPEN FAILED: ' FS-INPUT-FILE
+               DISPLAY 'REPORT FILE OPEN FAILED: ' FS-REPORT-FILE
+               MOVE 'REPORT-FILE' TO WS-ERRLOG-FILE-NAME
+               CALL 'ERRLOG' USING WS-ERRLOG-PROGRAM-ID
+                   WS-ERRLOG-FILE-NAME WS-ERRLOG-OPERATION
+                   FS-REPORT-FILE
                GO TO EXIT-PARA
            END-IF.
+           PERFORM READ-PARM-PARA THRU READ-PARM-EXIT-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+       READ-PARM-PARA.
+           OPEN INPUT PARM-FILE
+           IF NOT FS-PARM-FILE-OK
+               DISPLAY 'PARM FILE NOT AVAILABLE, USING DEFAULT LPP'
+               GO TO READ-PARM-EXIT-PARA
+           END-IF.
+           READ PARM-FILE
+           IF FS-PARM-FILE-OK AND PARM-LINES-PER-PAGE > 0
+               MOVE PARM-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+           END-IF.
+           CLOSE PARM-FILE.
+       READ-PARM-EXIT-PARA.
+           EXIT.
        OPEN-EXIT-PARA.
            EXIT.
        PROCESS-PARA.
-           PERFORM UNTIL FS-INPUT-FILE-EOF
-               READ INPUT-FILE
+           PERFORM UNTIL FS-SORTED-FILE-EOF
+               READ SORTED-FILE
                AT END
                    IF READ-COUNT < 1
                        DISPLAY 'NO RECORDS PRESENT'
@@ -57,18 +173,43 @@
        WRITE-PARA.
            ADD 1 TO READ-COUNT.
            IF STORE-ID > 12346
-               DISPLAY 'STORE ID: ' STORE-ID
-               DISPLAY 'ITEM ID: ' ITEM-ID
+               IF WS-LINE-COUNT = 0
+                       OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-HEADINGS-PARA
+                       THRU WRITE-HEADINGS-EXIT-PARA
+               END-IF
+               MOVE STORE-ID TO RD-STORE-ID
+               MOVE ITEM-ID  TO RD-ITEM-ID
+               WRITE REPORT-LINE FROM REPORT-DETAIL
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WRITE-COUNT
            END-IF.
-       PROCESS-EXIT-PARA.            
+       WRITE-HEADINGS-PARA.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-RUN-DATE TO RH-RUN-DATE.
+           MOVE WS-PAGE-NO TO RH-PAGE-NO.
+           IF WS-PAGE-NO > 1
+               WRITE REPORT-LINE FROM SPACES
+               AFTER ADVANCING PAGE
+           END-IF.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM REPORT-HEADING-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+       WRITE-HEADINGS-EXIT-PARA.
+           EXIT.
+       PROCESS-EXIT-PARA.
            EXIT.
        WRITE-EXIT-PARA.
            EXIT.
        CLOSE-PARA.
-           CLOSE INPUT-FILE.
+           CLOSE SORTED-FILE REPORT-FILE.
        CLOSE-EXIT-PARA.
            EXIT.
        EXIT-PARA.
-           EXIT PROGRAM.          
+           EXIT PROGRAM.
        
                
